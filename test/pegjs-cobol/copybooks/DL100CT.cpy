@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200*    COPYBOOK      DL100CT                                      *
+000300*    DESCRIPTION    CODE TABLE FILE RECORD LAYOUT, SHARED BY    *
+000400*                   GNUCOBOLCGI AND DL110BAT.  COPY THIS RIGHT  *
+000500*                   AFTER FD CODE-FILE.                         *
+000600*-----------------------------------------------------------------
+000700*    MODIFICATION HISTORY                                       *
+000800*    DATE       INIT  DESCRIPTION                                *
+000900*    08/08/26   DLH   SPLIT OUT OF GNUCOBOLCGI/DL110BAT SO BOTH  *
+001000*                     PROGRAMS COPY THE SAME RECORD LAYOUT       *
+001100*                     INSTEAD OF MAINTAINING TWO COPIES OF IT.   *
+001200*****************************************************************
+001300 01  CT-RECORD.
+001400     05  CT-CODE                 PIC X(02).
+001500     05  CT-DESCRIPTION          PIC X(40).
+001600     05  FILLER                  PIC X(38).
