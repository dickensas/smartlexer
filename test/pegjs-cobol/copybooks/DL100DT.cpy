@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200*    COPYBOOK      DL100DT                                      *
+000300*    DESCRIPTION    DETAIL FILE RECORD LAYOUT, SHARED BY        *
+000400*                   GNUCOBOLCGI AND DL110BAT.  COPY THIS RIGHT  *
+000500*                   AFTER FD DETAIL-FILE.                       *
+000600*-----------------------------------------------------------------
+000700*    MODIFICATION HISTORY                                       *
+000800*    DATE       INIT  DESCRIPTION                                *
+000900*    08/08/26   DLH   SPLIT OUT OF GNUCOBOLCGI/DL110BAT SO BOTH  *
+001000*                     PROGRAMS COPY THE SAME RECORD LAYOUT       *
+001100*                     INSTEAD OF MAINTAINING TWO COPIES OF IT.   *
+001200*****************************************************************
+001300 01  DT-RECORD.
+001400     05  DT-NAME                 PIC A(30).
+001500     05  DT-CODE                 PIC X(02).
+001600     05  FILLER                  PIC X(48).
