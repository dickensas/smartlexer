@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200*    COPYBOOK      DL100RC                                      *
+000300*    DESCRIPTION    RUN CONTROL RECORD LAYOUT, SHARED BY        *
+000400*                   GNUCOBOLCGI AND DL110BAT SO THE TWO         *
+000500*                   PROGRAMS CANNOT DRIFT APART ON WHAT RUNCTL   *
+000600*                   ACTUALLY CONTAINS.  COPY THIS RIGHT AFTER    *
+000700*                   FD RUNCTL-FILE.                              *
+000800*-----------------------------------------------------------------
+000900*    MODIFICATION HISTORY                                       *
+001000*    DATE       INIT  DESCRIPTION                                *
+001100*    08/08/26   DLH   SPLIT OUT OF GNUCOBOLCGI/DL110BAT SO BOTH  *
+001200*                     PROGRAMS COPY THE SAME RECORD LAYOUT       *
+001300*                     INSTEAD OF MAINTAINING TWO COPIES OF IT.   *
+001400*****************************************************************
+001500 01  RC-RECORD.
+001600     05  RC-DATE                 PIC 9(08).
+001700     05  RC-OUTPUT-MODE          PIC X(01).
+001800     05  FILLER                  PIC X(71).
