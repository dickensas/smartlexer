@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200*    COPYBOOK      DL100RS                                      *
+000300*    DESCRIPTION    RESTART/CHECKPOINT RECORD LAYOUT, SHARED BY *
+000400*                   GNUCOBOLCGI AND DL110BAT.  COPY THIS RIGHT  *
+000500*                   AFTER FD RESTART-FILE.                      *
+000600*-----------------------------------------------------------------
+000700*    MODIFICATION HISTORY                                       *
+000800*    DATE       INIT  DESCRIPTION                                *
+000900*    08/08/26   DLH   SPLIT OUT OF GNUCOBOLCGI/DL110BAT SO BOTH  *
+001000*                     PROGRAMS COPY THE SAME RECORD LAYOUT       *
+001100*                     INSTEAD OF MAINTAINING TWO COPIES OF IT.   *
+001200*****************************************************************
+001300 01  RESTART-RECORD.
+001400     05  RS-LAST-RECORD-NO       PIC 9(06).
+001500     05  RS-FILLER               PIC X(74).
