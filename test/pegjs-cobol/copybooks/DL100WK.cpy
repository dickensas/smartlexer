@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200*    COPYBOOK      DL100WK                                      *
+000300*    DESCRIPTION    SHARED BASE RECORD FOR THE WS-OLD LAYOUT     *
+000400*                   USED BY GNUCOBOLCGI AND DL110BAT.  WS-NEW2   *
+000500*                   IS THE ALTERNATE (PACKED) VIEW OF THE SAME   *
+000600*                   10 BYTES.                                    *
+000700*-----------------------------------------------------------------
+000800*    MODIFICATION HISTORY                                       *
+000900*    DATE       INIT  DESCRIPTION                                *
+001000*    08/08/26   DLH   INITIAL VERSION - WS-OLD WAS REFERENCED BY *
+001100*                     WS-NEW2 REDEFINES BUT WAS NEVER DEFINED.   *
+001200*****************************************************************
+001300 01  WS-OLD.
+001400     05  WS-OLD-CODE             PIC X(02).
+001500     05  WS-OLD-SEQUENCE-NO      PIC 9(04).
+001600     05  WS-OLD-STATUS           PIC X(01).
+001700     05  FILLER                  PIC X(03).
+001800 01  WS-NEW2 REDEFINES WS-OLD.
+001900     05  WS-NEW2-TEXT            PIC A(10).
