@@ -0,0 +1,37 @@
+//DL110BAT JOB (ACCTG),'DAILY NAME/CODE RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*************************************************************
+//*  JOB           DL110BAT                                    *
+//*  DESCRIPTION   OVERNIGHT BATCH RUN OF THE NAME/CODE REPORT. *
+//*                FEEDS DL110BAT A WHOLE DAY'S DETAILFILE AND *
+//*                PRODUCES ONE CONSOLIDATED PRINT REPORT,      *
+//*                INSTEAD OF ONE GNUCOBOLCGI HIT PER CUSTOMER. *
+//*                RESTARTABLE - RERUNNING THIS STEP AFTER AN   *
+//*                ABEND PICKS UP AT THE LAST CHECKPOINT IN     *
+//*                RESTARTBAT RATHER THAN FROM RECORD ONE.      *
+//*                RESTARTBAT IS ITS OWN FILE, SEPARATE FROM     *
+//*                GNUCOBOLCGI'S RESTARTFILE, SO A CGI HIT       *
+//*                KILLED MID-REQUEST CANNOT MAKE THIS JOB SKIP  *
+//*                RECORDS IT HAS NOT ACTUALLY REPORTED YET.     *
+//*-------------------------------------------------------------
+//*  MODIFICATION HISTORY                                       *
+//*  DATE       INIT  DESCRIPTION                                *
+//*  08/08/26   DLH   INITIAL VERSION.                           *
+//*  08/08/26   DLH   SPLIT THE CHECKPOINT FILE OFF OF            *
+//*                    GNUCOBOLCGI'S RESTARTFILE AND ONTO ITS    *
+//*                    OWN RESTARTBAT DSN/DDNAME.                *
+//*  08/09/26   DLH   DETAILFILE/REPORTFILE/RESTARTBAT DDNAMES    *
+//*                    WERE OVER MVS'S 8-CHARACTER DDNAME LIMIT - *
+//*                    JES WOULD HAVE REJECTED THIS JOB AT JCL-   *
+//*                    PARSE TIME.  RENAMED DDNAMES TO DETLFILE,  *
+//*                    RPTFILE, AND RESTBAT; DSNS ARE UNCHANGED.  *
+//*************************************************************
+//STEP010  EXEC PGM=DL110BAT
+//STEPLIB  DD DSN=PROD.DL100.LOADLIB,DISP=SHR
+//RUNCTL   DD DSN=PROD.DL100.RUNCTL,DISP=SHR
+//CODEFILE DD DSN=PROD.DL100.CODEFILE,DISP=SHR
+//DETLFILE DD DSN=PROD.DL100.DETAIL.DAILY,DISP=SHR
+//RPTFILE  DD SYSOUT=*
+//RESTBAT  DD DSN=PROD.DL100.RESTART.BATCH,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
