@@ -0,0 +1,503 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DL110BAT.
+000300 AUTHOR.        D L HARMON.
+000400 INSTALLATION.  DAILY REPORTING GROUP.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED. 08/08/2026.
+000700*****************************************************************
+000800*    PROGRAM       DL110BAT                                     *
+000900*    DESCRIPTION   UNATTENDED BATCH COUNTERPART TO GNUCOBOLCGI. *
+001000*                  RUNS THE SAME NAME/CODE LOOKUP AGAINST A     *
+001100*                  WHOLE DAY'S WORTH OF DETAILFILE RECORDS AND  *
+001200*                  PRODUCES ONE CONSOLIDATED PRINT REPORT,      *
+001300*                  RATHER THAN ANSWERING ONE CGI HIT AT A TIME. *
+001400*                  SHARES THE WS-OLD/WS-NEW2 LAYOUT WITH        *
+001500*                  GNUCOBOLCGI VIA COPYBOOK DL100WK, AND USES   *
+001600*                  THE SAME CHECKPOINT CONVENTION AS GNUCOBOLCGI*
+001610*                  BUT ITS OWN RESTARTBAT FILE - A KILLED CGI   *
+001620*                  HIT AND AN OVERNIGHT BATCH RUN MUST NEVER     *
+001630*                  SHARE ONE CHECKPOINT POINTER.                *
+001700*-----------------------------------------------------------------
+001800*    MODIFICATION HISTORY                                      *
+001900*    DATE       INIT  DESCRIPTION                               *
+002000*    08/08/26   DLH   INITIAL VERSION.                          *
+002050*    08/08/26   DLH   WS-NUM1 IS NOW THE VALIDATED ACTUAL RECORD*
+002060*                     COUNT RATHER THAN A RUNCTL-DECLARED ONE.  *
+002070*                     CODEFILE LOAD IS NOW BOUNDED AT 50         *
+002080*                     ENTRIES AND LOOKUP NO LONGER ASSUMES       *
+002090*                     CODEFILE IS SORTED.  RUNCTL/CODEFILE/      *
+002100*                     DETAILFILE/RESTART RECORD LAYOUTS ARE NOW  *
+002110*                     SHARED WITH GNUCOBOLCGI VIA COPYBOOK.      *
+002120*    08/08/26   DLH   MOVED THE CHECKPOINT FILE TO ITS OWN       *
+002130*                     RESTARTBAT DDNAME SO A PARTWAY-KILLED CGI  *
+002140*                     HIT NO LONGER MAKES THIS JOB SKIP RECORDS. *
+002150*                     "RECORDS REPORTED" NOW COUNTS ONLY THE     *
+002160*                     LINES THIS RUN ACTUALLY WROTE, NOT THE     *
+002170*                     ABSOLUTE END-OF-FILE POSITION.             *
+002180*    08/09/26   DLH   THE CODEFILE-OVERFLOW AND NUM1-OUT-OF-     *
+002181*                     RANGE WARNINGS NO LONGER CLOBBER EACH      *
+002182*                     OTHER WHEN BOTH TRIP ON THE SAME RUN - SEE *
+002183*                     1170-APPEND-ERROR-MESSAGE.                 *
+002184*    08/09/26   DLH   REPORT-LINE WIDENED FROM 80 TO 120 BYTES - *
+002185*                     A COMBINED ERROR MESSAGE WAS GETTING CUT   *
+002186*                     OFF AT 80 WHEN MOVED TO THE PRINT LINE.    *
+002187*    08/09/26   DLH   DETAILFILE/REPORTFILE/RESTARTBAT DDNAMES   *
+002188*                     WERE OVER THE 8-CHARACTER JCL LIMIT AND    *
+002189*                     WOULD HAVE BOUNCED THE JOB AT JCL-PARSE    *
+002189*                     TIME.  RENAMED TO DETLFILE/RPTFILE/RESTBAT.*
+002191*    08/09/26   DLH   PAGE HEADING'S "CD"/"DESCRIPTION" LABELS   *
+002192*                     WERE FOUR COLUMNS RIGHT OF RL-CODE/RL-     *
+002193*                     DESCRIPTION - FIXED THE SPACING TO MATCH   *
+002194*                     WS-REPORT-DETAIL-LINE.  DROPPED COMP FROM  *
+002195*                     WS-RECORD-COUNT/WS-ROWS-WRITTEN TO MATCH   *
+002196*                     GNUCOBOLCGI'S COPY OF THE SAME COUNTERS.   *
+002197*                     THE FIRST PAGE NOW NOTES WHEN A RUN PICKED *
+002198*                     UP FROM A CHECKPOINT INSTEAD OF RECORD ONE.*
+002199*****************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT RUNCTL-FILE ASSIGN TO "RUNCTL"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-RUNCTL-STATUS.
+003100     SELECT CODE-FILE ASSIGN TO "CODEFILE"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-CODE-STATUS.
+003400     SELECT DETAIL-FILE ASSIGN TO "DETLFILE"
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS WS-DETAIL-STATUS.
+003700     SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS WS-REPORT-STATUS.
+004000     SELECT RESTART-FILE ASSIGN TO "RESTBAT"
+004100         ORGANIZATION IS LINE SEQUENTIAL
+004200         FILE STATUS IS WS-RESTART-STATUS.
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  RUNCTL-FILE.
+004600     COPY DL100RC.
+005100 FD  CODE-FILE.
+005200     COPY DL100CT.
+005600 FD  DETAIL-FILE.
+005700     COPY DL100DT.
+006100 FD  REPORT-FILE.
+006200 01  REPORT-LINE                 PIC X(120).
+006300 FD  RESTART-FILE.
+006400     COPY DL100RS.
+006700 WORKING-STORAGE SECTION.
+006800 COPY DL100WK.
+006900*****************************************************************
+007000*    SWITCHES                                                  *
+007100*****************************************************************
+007200 01  WS-SWITCHES.
+007300     05  WS-RUNCTL-STATUS        PIC X(02) VALUE "00".
+007400     05  WS-CODE-STATUS          PIC X(02) VALUE "00".
+007500     05  WS-DETAIL-STATUS        PIC X(02) VALUE "00".
+007600     05  WS-REPORT-STATUS        PIC X(02) VALUE "00".
+007700     05  WS-RESTART-STATUS       PIC X(02) VALUE "00".
+007800     05  WS-RUNCTL-SWITCH        PIC X(01) VALUE "N".
+007900         88  WS-RUNCTL-FOUND         VALUE "Y".
+008000     05  WS-CODE-EOF-SWITCH      PIC X(01) VALUE "N".
+008100         88  WS-CODE-EOF             VALUE "Y".
+008200     05  WS-CODE-OPEN-SWITCH     PIC X(01) VALUE "N".
+008300         88  WS-CODE-FILE-OPENED     VALUE "Y".
+008400     05  WS-DETAIL-EOF-SWITCH    PIC X(01) VALUE "N".
+008500         88  WS-DETAIL-EOF           VALUE "Y".
+008600         88  WS-DETAIL-NOT-EOF       VALUE "N".
+008700     05  WS-RESTART-SWITCH       PIC X(01) VALUE "N".
+008800         88  WS-RESTART-FOUND        VALUE "Y".
+008900     05  WS-NUM1-VALID-SWITCH    PIC X(01) VALUE "Y".
+009000         88  WS-NUM1-IS-VALID        VALUE "Y".
+009100         88  WS-NUM1-IS-INVALID      VALUE "N".
+009200*****************************************************************
+009300*    COUNTERS                                                  *
+009400*****************************************************************
+009500 01  WS-COUNTERS.
+009600     05  WS-RECORD-COUNT         PIC 9(06) VALUE ZERO.
+009700     05  WS-LOOP-COUNT           PIC 9(06) COMP VALUE ZERO.
+009800     05  WS-SKIP-COUNT           PIC 9(06) COMP VALUE ZERO.
+009850     05  WS-ROWS-WRITTEN         PIC 9(06) VALUE ZERO.
+009900     05  WS-CHECKPOINT-INTERVAL  PIC 9(04) COMP VALUE 25.
+010000     05  WS-CHECKPOINT-DUE       PIC 9(04) COMP VALUE ZERO.
+010100     05  WS-CODE-TABLE-COUNT     PIC 9(04) COMP VALUE ZERO.
+010150     05  WS-CODE-TABLE-MAX       PIC 9(04) COMP VALUE 50.
+010200     05  WS-LINE-COUNT           PIC 9(04) COMP VALUE ZERO.
+010300     05  WS-PAGE-COUNT           PIC 9(04) COMP VALUE ZERO.
+010400     05  WS-LINES-PER-PAGE       PIC 9(04) COMP VALUE 55.
+010500*****************************************************************
+010600*    DETAIL/REPORT FIELDS                                      *
+010700*****************************************************************
+010800 01  WS-DETAIL-LINE.
+010900     10  WS-NAME                 PIC A(30) VALUE SPACES.
+011000     10  WS-NUM1                 PIC 9(02) VALUE ZERO.
+011100 01  WS-DATE1                    PIC 9(08) VALUE ZERO.
+011200 01  WS-DESCRIPTION.
+011300     10  WS-CHAR2                PIC X(02) VALUE SPACES.
+011400     10  WS-DESC-TEXT            PIC X(40) VALUE SPACES.
+011500 01  WS-CODE-TABLE.
+011600     05  WS-CODE-ENTRY OCCURS 1 TO 50 TIMES
+011700                       DEPENDING ON WS-CODE-TABLE-COUNT
+011900                       INDEXED BY WS-CODE-IDX.
+012000         10  WS-CODE-KEY         PIC X(02).
+012100         10  WS-CODE-DESC        PIC X(40).
+012200 01  WS-ERROR-MESSAGE            PIC X(120) VALUE SPACES.
+012210 01  WS-NEW-ERROR-TEXT           PIC X(60)  VALUE SPACES.
+012220 01  WS-ERROR-MESSAGE-WORK       PIC X(120) VALUE SPACES.
+012230 01  WS-ERROR-MSG-LEN            PIC 9(04) COMP VALUE ZERO.
+012240 01  WS-NEW-ERR-LEN              PIC 9(04) COMP VALUE ZERO.
+012250 01  WS-PAGE-EDIT                PIC ZZZ9.
+012260 01  WS-LOOP-EDIT                PIC ZZZ,ZZ9.
+012300 01  WS-REPORT-DETAIL-LINE.
+012400     05  FILLER                  PIC X(02) VALUE SPACES.
+012500     05  RL-NAME                 PIC A(30).
+012600     05  FILLER                  PIC X(02) VALUE SPACES.
+012700     05  RL-CODE                 PIC X(02).
+012800     05  FILLER                  PIC X(02) VALUE SPACES.
+012900     05  RL-DESCRIPTION          PIC X(40).
+013000 PROCEDURE DIVISION.
+013100*****************************************************************
+013200*    0000-MAINLINE                                             *
+013300*****************************************************************
+013400 0000-MAINLINE.
+013500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013600     PERFORM 1500-WRITE-REPORT-HEADING THRU 1500-EXIT.
+013700     PERFORM 2000-PROCESS-RTN THRU 2000-EXIT
+013800         UNTIL WS-LOOP-COUNT >= WS-RECORD-COUNT.
+013900     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+014000     STOP RUN.
+014100*****************************************************************
+014200*    1000-INITIALIZE - OPEN FILES, ESTABLISH THE RUN DATE,      *
+014300*    LOAD THE CODE TABLE, COUNT AND POSITION THE DETAIL FILE,   *
+014400*    AND VALIDATE THE DECLARED RECORD COUNT.                    *
+014500*****************************************************************
+014600 1000-INITIALIZE.
+014700     MOVE SPACES TO WS-ERROR-MESSAGE.
+014800     PERFORM 1020-DETERMINE-RUN-DATE THRU 1020-EXIT.
+014900     PERFORM 1100-LOAD-CODE-TABLE THRU 1100-EXIT
+015000         UNTIL WS-CODE-EOF.
+015100     PERFORM 1200-COUNT-DETAIL-RECORDS THRU 1200-EXIT.
+015200     PERFORM 1150-VALIDATE-NUM1 THRU 1150-EXIT.
+015300     PERFORM 1300-POSITION-RESTART THRU 1300-EXIT.
+015400     OPEN OUTPUT REPORT-FILE.
+015500 1000-EXIT.
+015600     EXIT.
+015700*****************************************************************
+015800*    1020-DETERMINE-RUN-DATE - SAME RULE AS GNUCOBOLCGI: PREFER *
+015900*    THE RUN CONTROL RECORD, FALL BACK TO THE SYSTEM DATE.      *
+015950*    RC-OUTPUT-MODE IS NOT READ HERE - THIS REPORT ONLY EVER    *
+015960*    PRODUCES ONE PRINT FORMAT, SO THERE IS NO MODE TO CHOOSE.  *
+016000*****************************************************************
+016100 1020-DETERMINE-RUN-DATE.
+016300     OPEN INPUT RUNCTL-FILE.
+016400     IF WS-RUNCTL-STATUS = "00"
+016500         READ RUNCTL-FILE
+016600             AT END
+016700                 MOVE "N" TO WS-RUNCTL-SWITCH
+016800             NOT AT END
+016900                 MOVE "Y" TO WS-RUNCTL-SWITCH
+017000                 MOVE RC-DATE TO WS-DATE1
+017200         END-READ
+017300         CLOSE RUNCTL-FILE
+017400     END-IF.
+017500     IF NOT WS-RUNCTL-FOUND
+017600         ACCEPT WS-DATE1 FROM DATE YYYYMMDD
+017700     END-IF.
+017800 1020-EXIT.
+017900     EXIT.
+018000*****************************************************************
+018100*    1100-LOAD-CODE-TABLE - READ CODEFILE INTO WS-CODE-TABLE SO *
+018200*    EACH DETAIL RECORD'S CODE CAN BE RESOLVED BY A PLAIN SEARCH*
+018210*    IN 2100-LOOKUP-DESCRIPTION (SEE THAT PARAGRAPH'S COMMENT). *
+018300*****************************************************************
+018400 1100-LOAD-CODE-TABLE.
+018500     IF WS-CODE-TABLE-COUNT = ZERO AND NOT WS-CODE-FILE-OPENED
+018600         OPEN INPUT CODE-FILE
+018700         IF WS-CODE-STATUS NOT = "00"
+018800             SET WS-CODE-EOF TO TRUE
+018900         ELSE
+019000             SET WS-CODE-FILE-OPENED TO TRUE
+019100         END-IF
+019200     END-IF.
+019300     IF NOT WS-CODE-EOF
+019400         READ CODE-FILE
+019500             AT END
+019600                 SET WS-CODE-EOF TO TRUE
+019700             NOT AT END
+019710                 IF WS-CODE-TABLE-COUNT >= WS-CODE-TABLE-MAX
+019720                     SET WS-CODE-EOF TO TRUE
+019730                     MOVE "CODEFILE OVER 50 ENTRIES - TABLE"
+019740                         TO WS-NEW-ERROR-TEXT
+019745                     PERFORM 1170-APPEND-ERROR-MESSAGE THRU
+019746                         1170-EXIT
+019750                 ELSE
+019800                     ADD 1 TO WS-CODE-TABLE-COUNT
+019900                     MOVE CT-CODE
+019910                         TO WS-CODE-KEY (WS-CODE-TABLE-COUNT)
+020000                     MOVE CT-DESCRIPTION
+020100                         TO WS-CODE-DESC (WS-CODE-TABLE-COUNT)
+020150                 END-IF
+020200         END-READ
+020300     END-IF.
+020400     IF WS-CODE-EOF AND WS-CODE-FILE-OPENED
+020500         CLOSE CODE-FILE
+020600         MOVE "N" TO WS-CODE-OPEN-SWITCH
+020700     END-IF.
+020800 1100-EXIT.
+020900     EXIT.
+021000*****************************************************************
+021100*    1150-VALIDATE-NUM1 - SAME RULE AS GNUCOBOLCGI: WS-NUM1 IS   *
+021150*    THE REAL DETAILFILE RECORD COUNT, VALIDATED BECAUSE IT IS  *
+021160*    ONLY PIC 9(02) AND CANNOT REPRESENT A COUNT OVER 99.       *
+021200*****************************************************************
+021300 1150-VALIDATE-NUM1.
+021400     SET WS-NUM1-IS-VALID TO TRUE.
+021500     IF WS-RECORD-COUNT > 99
+021600         SET WS-NUM1-IS-INVALID TO TRUE
+021700         MOVE ZERO TO WS-NUM1
+021800         MOVE "WS-NUM1 CANNOT REPRESENT A RECORD COUNT OVER 99"
+021850             TO WS-NEW-ERROR-TEXT
+021860         PERFORM 1170-APPEND-ERROR-MESSAGE THRU 1170-EXIT
+022000     ELSE
+022100         MOVE WS-RECORD-COUNT TO WS-NUM1
+022200     END-IF.
+023400 1150-EXIT.
+023500     EXIT.
+023510*****************************************************************
+023520*    1170-APPEND-ERROR-MESSAGE - ADD WS-NEW-ERROR-TEXT TO         *
+023530*    WS-ERROR-MESSAGE RATHER THAN OVERWRITING IT, SO A RUN THAT   *
+023540*    TRIPS MORE THAN ONE VALIDATION (E.G. CODEFILE OVER 50        *
+023550*    ENTRIES AND A DETAILFILE OVER 99 RECORDS) REPORTS BOTH       *
+023560*    CONDITIONS ON THE REPORT INSTEAD OF LOSING THE EARLIER ONE.  *
+023561*    BOTH MESSAGES ARE TRIMMED TO THEIR ACTUAL LENGTH BY          *
+023562*    REFERENCE MODIFICATION BEFORE BEING STRUNG TOGETHER -        *
+023563*    DELIMITED BY SPACE WOULD CUT EACH MESSAGE AT ITS FIRST       *
+023564*    EMBEDDED WORD BREAK, NOT JUST ITS TRAILING PAD.              *
+023570*****************************************************************
+023580 1170-APPEND-ERROR-MESSAGE.
+023590     IF WS-ERROR-MESSAGE = SPACES
+023600         MOVE WS-NEW-ERROR-TEXT TO WS-ERROR-MESSAGE
+023610     ELSE
+023611         MOVE 120 TO WS-ERROR-MSG-LEN
+023612         PERFORM 1172-TRIM-MESSAGE-LEN THRU 1172-EXIT
+023613             UNTIL WS-ERROR-MSG-LEN = ZERO
+023614             OR WS-ERROR-MESSAGE (WS-ERROR-MSG-LEN:1) NOT = SPACE
+023615         MOVE 60 TO WS-NEW-ERR-LEN
+023616         PERFORM 1174-TRIM-NEW-ERR-LEN THRU 1174-EXIT
+023617             UNTIL WS-NEW-ERR-LEN = ZERO
+023618             OR WS-NEW-ERROR-TEXT (WS-NEW-ERR-LEN:1) NOT = SPACE
+023620         MOVE SPACES TO WS-ERROR-MESSAGE-WORK
+023630         STRING WS-ERROR-MESSAGE (1:WS-ERROR-MSG-LEN)
+023640             "; "
+023650             WS-NEW-ERROR-TEXT (1:WS-NEW-ERR-LEN)
+023660             DELIMITED BY SIZE INTO WS-ERROR-MESSAGE-WORK
+023670         END-STRING
+023680         MOVE WS-ERROR-MESSAGE-WORK TO WS-ERROR-MESSAGE
+023690     END-IF.
+023700 1170-EXIT.
+023710     EXIT.
+023720 1172-TRIM-MESSAGE-LEN.
+023730     SUBTRACT 1 FROM WS-ERROR-MSG-LEN.
+023740 1172-EXIT.
+023750     EXIT.
+023760 1174-TRIM-NEW-ERR-LEN.
+023770     SUBTRACT 1 FROM WS-NEW-ERR-LEN.
+023780 1174-EXIT.
+023790     EXIT.
+023600*****************************************************************
+023700*    1200-COUNT-DETAIL-RECORDS - ONE PASS TO GET THE REAL COUNT *
+023800*    THAT DRIVES THE MAIN LOOP AND THE END-OF-REPORT TOTAL.     *
+023900*****************************************************************
+024000 1200-COUNT-DETAIL-RECORDS.
+024100     MOVE ZERO TO WS-RECORD-COUNT.
+024200     OPEN INPUT DETAIL-FILE.
+024300     IF WS-DETAIL-STATUS NOT = "00"
+024400         GO TO 1200-EXIT
+024500     END-IF.
+024600     PERFORM 1210-COUNT-ONE-RECORD THRU 1210-EXIT
+024700         UNTIL WS-DETAIL-EOF.
+024800     CLOSE DETAIL-FILE.
+024900     SET WS-DETAIL-NOT-EOF TO TRUE.
+025000 1200-EXIT.
+025100     EXIT.
+025200 1210-COUNT-ONE-RECORD.
+025300     READ DETAIL-FILE
+025400         AT END
+025500             SET WS-DETAIL-EOF TO TRUE
+025600         NOT AT END
+025700             ADD 1 TO WS-RECORD-COUNT
+025800     END-READ.
+025900 1210-EXIT.
+026000     EXIT.
+026100*****************************************************************
+026200*    1300-POSITION-RESTART - SKIP PAST WHATEVER A PRIOR RUN      *
+026300*    ALREADY CHECKPOINTED SO A RERUN DOES NOT DOUBLE-COUNT IT.  *
+026400*****************************************************************
+026500 1300-POSITION-RESTART.
+026600     MOVE ZERO TO WS-LOOP-COUNT.
+026700     OPEN INPUT RESTART-FILE.
+026800     IF WS-RESTART-STATUS = "00"
+026900         READ RESTART-FILE
+027000             AT END
+027100                 CONTINUE
+027200             NOT AT END
+027300                 SET WS-RESTART-FOUND TO TRUE
+027400                 MOVE RS-LAST-RECORD-NO TO WS-LOOP-COUNT
+027500         END-READ
+027600         CLOSE RESTART-FILE
+027700     END-IF.
+027800     OPEN INPUT DETAIL-FILE.
+027900     MOVE WS-LOOP-COUNT TO WS-SKIP-COUNT.
+028000     PERFORM 1310-SKIP-ONE-RECORD THRU 1310-EXIT
+028100         WS-SKIP-COUNT TIMES.
+028200 1300-EXIT.
+028300     EXIT.
+028400 1310-SKIP-ONE-RECORD.
+028500     READ DETAIL-FILE
+028600         AT END
+028700             CONTINUE
+028800     END-READ.
+028900 1310-EXIT.
+029000     EXIT.
+029100*****************************************************************
+029200*    1500-WRITE-REPORT-HEADING - FIRST PAGE HEADING, WRITTEN    *
+029300*    BEFORE ANY DETAIL LINE.                                    *
+029400*****************************************************************
+029500 1500-WRITE-REPORT-HEADING.
+029600     MOVE 1 TO WS-PAGE-COUNT.
+029700     MOVE ZERO TO WS-LINE-COUNT.
+029800     PERFORM 1510-WRITE-PAGE-HEADING THRU 1510-EXIT.
+029900 1500-EXIT.
+030000     EXIT.
+030100 1510-WRITE-PAGE-HEADING.
+030200     MOVE SPACES TO REPORT-LINE.
+030300     WRITE REPORT-LINE.
+030400     MOVE WS-PAGE-COUNT TO WS-PAGE-EDIT.
+030450     STRING "DAILY NAME/CODE REPORT - RUN DATE " WS-DATE1
+030500         "   PAGE " WS-PAGE-EDIT
+030600         DELIMITED BY SIZE INTO REPORT-LINE
+030700     END-STRING.
+030800     WRITE REPORT-LINE.
+030900     MOVE SPACES TO REPORT-LINE.
+031000     WRITE REPORT-LINE.
+031100     IF WS-ERROR-MESSAGE NOT = SPACES
+031200         MOVE WS-ERROR-MESSAGE TO REPORT-LINE
+031300         WRITE REPORT-LINE
+031400         MOVE SPACES TO REPORT-LINE
+031500         WRITE REPORT-LINE
+031600     END-IF.
+031610     IF WS-PAGE-COUNT = 1 AND WS-RESTART-FOUND
+031620         MOVE "RESUMED FROM A PRIOR CHECKPOINT" TO REPORT-LINE
+031630         WRITE REPORT-LINE
+031640         MOVE SPACES TO REPORT-LINE
+031650         WRITE REPORT-LINE
+031660     END-IF.
+031700     STRING "  NAME" "                          "
+031800         "  CD" "  DESCRIPTION"
+031900         DELIMITED BY SIZE INTO REPORT-LINE
+032000     END-STRING.
+032100     WRITE REPORT-LINE.
+032200     MOVE ZERO TO WS-LINE-COUNT.
+032300 1510-EXIT.
+032400     EXIT.
+032500*****************************************************************
+032600*    2000-PROCESS-RTN - THE MAIN LOOP, DRIVEN BY THE REAL        *
+032700*    DETAILFILE RECORD COUNT, ONE DETAIL LINE PER RECORD.        *
+032800*****************************************************************
+032900 2000-PROCESS-RTN.
+033000     READ DETAIL-FILE
+033100         AT END
+033200             MOVE WS-RECORD-COUNT TO WS-LOOP-COUNT
+033300             GO TO 2000-EXIT
+033400     END-READ.
+033500     ADD 1 TO WS-LOOP-COUNT.
+033600     MOVE DT-NAME TO WS-NAME.
+033700     MOVE DT-CODE TO WS-CHAR2.
+033800     PERFORM 2100-LOOKUP-DESCRIPTION THRU 2100-EXIT.
+033900     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+034000         ADD 1 TO WS-PAGE-COUNT
+034100         PERFORM 1510-WRITE-PAGE-HEADING THRU 1510-EXIT
+034200     END-IF.
+034300     PERFORM 2200-WRITE-REPORT-LINE THRU 2200-EXIT.
+034400     PERFORM 2400-CHECKPOINT THRU 2400-EXIT.
+034500 2000-EXIT.
+034600     EXIT.
+034700*****************************************************************
+034800*    2100-LOOKUP-DESCRIPTION - RESOLVE WS-CHAR2 AGAINST THE     *
+034900*    CODE TABLE LOADED FROM CODEFILE.  A PLAIN SEARCH IS USED   *
+034950*    RATHER THAN SEARCH ALL SINCE CODEFILE'S ROW ORDER IS NOT   *
+034960*    GUARANTEED OR VERIFIED ON LOAD.                            *
+035000*****************************************************************
+035100 2100-LOOKUP-DESCRIPTION.
+035200     MOVE "*** CODE NOT ON FILE ***" TO WS-DESC-TEXT.
+035300     SET WS-CODE-IDX TO 1.
+035400     SEARCH WS-CODE-ENTRY
+035500         AT END
+035600             CONTINUE
+035700         WHEN WS-CODE-KEY (WS-CODE-IDX) = WS-CHAR2
+035800             MOVE WS-CODE-DESC (WS-CODE-IDX) TO WS-DESC-TEXT
+035900     END-SEARCH.
+036000 2100-EXIT.
+036100     EXIT.
+036200*****************************************************************
+036300*    2200-WRITE-REPORT-LINE - ONE DETAIL LINE OF THE PRINT FILE.*
+036400*****************************************************************
+036500 2200-WRITE-REPORT-LINE.
+036600     MOVE SPACES TO WS-REPORT-DETAIL-LINE.
+036700     MOVE WS-NAME TO RL-NAME.
+036800     MOVE WS-CHAR2 TO RL-CODE.
+036900     MOVE WS-DESC-TEXT TO RL-DESCRIPTION.
+037000     MOVE WS-REPORT-DETAIL-LINE TO REPORT-LINE.
+037100     WRITE REPORT-LINE.
+037200     ADD 1 TO WS-LINE-COUNT.
+037300 2200-EXIT.
+037400     EXIT.
+037500*****************************************************************
+037600*    2400-CHECKPOINT - PERSIST OUR POSITION EVERY INTERVAL SO A *
+037700*    RERUN AFTER A FAILURE PICKS UP WHERE WE LEFT OFF.          *
+037800*****************************************************************
+037900 2400-CHECKPOINT.
+038000     DIVIDE WS-LOOP-COUNT BY WS-CHECKPOINT-INTERVAL
+038100         GIVING WS-CHECKPOINT-DUE
+038200         REMAINDER WS-CHECKPOINT-DUE.
+038300     IF WS-CHECKPOINT-DUE = ZERO
+038400         PERFORM 2410-WRITE-CHECKPOINT THRU 2410-EXIT
+038500     END-IF.
+038600 2400-EXIT.
+038700     EXIT.
+038800 2410-WRITE-CHECKPOINT.
+038900     CLOSE RESTART-FILE.
+039000     OPEN OUTPUT RESTART-FILE.
+039100     MOVE WS-LOOP-COUNT TO RS-LAST-RECORD-NO.
+039200     MOVE SPACES TO RS-FILLER.
+039300     WRITE RESTART-RECORD.
+039400     CLOSE RESTART-FILE.
+039500 2410-EXIT.
+039600     EXIT.
+039700*****************************************************************
+039800*    3000-TERMINATE - WRITE THE REPORT TOTAL, CLOSE FILES AND   *
+040000*    CLEAR THE CHECKPOINT SINCE THE RUN COMPLETED CLEANLY.  THE *
+040010*    TOTAL IS ROWS THIS RUN ACTUALLY WROTE (WS-LOOP-COUNT LESS  *
+040020*    WHATEVER WAS SKIPPED PAST AT A RESTART), NOT WS-LOOP-COUNT *
+040030*    ITSELF, WHICH IS THE ABSOLUTE END-OF-FILE POSITION.        *
+040100*****************************************************************
+040200 3000-TERMINATE.
+040300     MOVE SPACES TO REPORT-LINE.
+040400     WRITE REPORT-LINE.
+040410     COMPUTE WS-ROWS-WRITTEN = WS-LOOP-COUNT - WS-SKIP-COUNT.
+040420     MOVE WS-ROWS-WRITTEN TO WS-LOOP-EDIT.
+040450     STRING "RECORDS REPORTED: " WS-LOOP-EDIT
+040600         DELIMITED BY SIZE INTO REPORT-LINE
+040700     END-STRING.
+040800     WRITE REPORT-LINE.
+040900     CLOSE DETAIL-FILE.
+041000     CLOSE REPORT-FILE.
+041100     OPEN OUTPUT RESTART-FILE.
+041200     MOVE ZERO TO RS-LAST-RECORD-NO.
+041300     MOVE SPACES TO RS-FILLER.
+041400     WRITE RESTART-RECORD.
+041500     CLOSE RESTART-FILE.
+041600 3000-EXIT.
+041700     EXIT.
