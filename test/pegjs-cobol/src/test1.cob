@@ -1,23 +1,906 @@
-       identification division.
-       program-id. gnucobolcgi.
-       environment division.
-       input-output section.
-       data division.
-       working-storage section.
-         10 WS-NAME PIC A(30).
-         01 WS-NEW2 REDEFINES WS-OLD PIC A(10).
-         10 WS-NUM1 PIC 9(2).
-         05 WS-DATE1 VALUE '20140831'.
-         01 WS-DESCRIPTION.
-         10 WS-CHAR2 PIC X(2) VALUE 'BB'.
-       procedure division.
-       MOVE 'TutorialsPoint' to a.
-       display
-         "Content"
-       end-display
-       display
-       Content1
-       end-display
-       perform p until COUNT=5
-       end-perform
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    GNUCOBOLCGI.
+000300 AUTHOR.        D L HARMON.
+000400 INSTALLATION.  DAILY REPORTING GROUP.
+000500 DATE-WRITTEN.  06/14/2014.
+000600 DATE-COMPILED. 08/08/2026.
+000700*****************************************************************
+000800*    PROGRAM       GNUCOBOLCGI                                  *
+000900*    DESCRIPTION   CGI FRONT END FOR THE DAILY NAME/CODE        *
+001000*                  REPORT.  READS A DETAIL FILE OF NAME/CODE    *
+001100*                  ROWS, LOOKS UP EACH CODE AGAINST THE CODE    *
+001200*                  TABLE, AND RENDERS THE RESULT AS HTML OR     *
+001300*                  JSON DEPENDING ON THE CALLING QUERY STRING   *
+001400*                  OR ENVIRONMENT OVERRIDE.                     *
+001500*-----------------------------------------------------------------
+001600*    MODIFICATION HISTORY                                      *
+001700*    DATE       INIT  DESCRIPTION                               *
+001800*    06/14/14   DLH   INITIAL VERSION.                          *
+001900*    08/08/26   DLH   WS-DATE1 NO LONGER HARD-CODED - PULLED    *
+002000*                     FROM THE RUN CONTROL RECORD OR TODAY'S    *
+002100*                     SYSTEM DATE.                              *
+002200*    08/08/26   DLH   WS-DESCRIPTION IS NOW LOOKED UP AGAINST   *
+002300*                     CODEFILE INSTEAD OF BEING A BARE 2-BYTE   *
+002400*                     CODE.                                     *
+002500*    08/08/26   DLH   MAIN LOOP NOW DRIVEN BY THE ACTUAL COUNT  *
+002600*                     OF DETAILFILE RECORDS.  WS-NUM1 IS THAT   *
+002700*                     SAME COUNT, VALIDATED FOR DISPLAY/AUDIT   *
+002800*                     SINCE IT IS ONLY PIC 9(02).                *
+002900*    08/08/26   DLH   ADDED VALIDATION OF WS-NUM1 AHEAD OF THE  *
+003000*                     MAIN LOOP.                                *
+003100*    08/08/26   DLH   REPLACED THE TWO LITERAL DISPLAY LINES    *
+003200*                     WITH A REAL CGI HEADER AND HTML BODY.     *
+003300*    08/08/26   DLH   ADDED A JSON OUTPUT MODE, SELECTED BY     *
+003400*                     QUERY_STRING FORMAT=JSON OR BY THE        *
+003500*                     OUTPUT_MODE ENVIRONMENT VARIABLE.         *
+003600*    08/08/26   DLH   ADDED AN AUDIT TRAIL OF EVERY INVOCATION. *
+003700*    08/08/26   DLH   WS-OLD IS NOW A REAL RECORD, SHARED VIA   *
+003800*                     COPYBOOK DL100WK SO DL110BAT CAN USE IT.  *
+003900*    08/08/26   DLH   ADDED RESTART/CHECKPOINT SUPPORT SO A     *
+004000*                     RERUN DOES NOT REPROCESS DETAILFILE FROM  *
+004100*                     THE TOP.                                  *
+004110*    08/08/26   DLH   AUDIT LINE NOW CARRIES THE RECORD COUNT    *
+004120*                     THIS INVOCATION IS ABOUT TO PROCESS        *
+004130*                     INSTEAD OF A PER-ROW NAME IT NEVER HAD AT  *
+004140*                     AUDIT-WRITE TIME.  JSON VALUES ARE NOW     *
+004150*                     QUOTE/BACKSLASH ESCAPED.  CODEFILE LOAD IS *
+004160*                     NOW BOUNDED AT 50 ENTRIES AND LOOKUP NO    *
+004170*                     LONGER ASSUMES CODEFILE IS SORTED.         *
+004180*                     RUNCTL'S RC-OUTPUT-MODE IS NOW HONORED AS  *
+004190*                     THE DEFAULT OUTPUT MODE BELOW THE QUERY    *
+004200*                     STRING/ENVIRONMENT OVERRIDE.  THE CGI      *
+004210*                     BLANK-LINE SEPARATOR IS NOW A TRUE EMPTY   *
+004220*                     LINE.  RUNCTL/CODEFILE/DETAILFILE/         *
+004230*                     RESTARTFILE RECORD LAYOUTS ARE NOW SHARED  *
+004240*                     WITH DL110BAT VIA COPYBOOK.                *
+004250*    08/08/26   DLH   DL110BAT NOW CHECKPOINTS TO ITS OWN        *
+004260*                     RESTARTBAT FILE INSTEAD OF SHARING THIS    *
+004270*                     PROGRAM'S RESTARTFILE.  JSON/HTML ROW      *
+004280*                     COUNTS NOW REPORT ROWS THIS RUN ACTUALLY   *
+004290*                     WROTE, NOT THE ABSOLUTE END-OF-FILE        *
+004291*                     POSITION.  JSON NAME/DESCRIPTION/ERROR     *
+004292*                     VALUES ARE NOW TRIMMED BEFORE ESCAPING,    *
+004293*                     AND A BLANK ERROR MESSAGE NOW SERIALIZES   *
+004294*                     AS "" INSTEAD OF 60 SPACES.  THE AUDIT     *
+004295*                     TRAIL NOW STAMPS THE ACTUAL SYSTEM DATE OF *
+004296*                     THE RUN, NOT THE REPORT'S BUSINESS DATE.   *
+004301*    08/09/26   DLH   THE CODEFILE-OVERFLOW AND NUM1-OUT-OF-     *
+004302*                     RANGE WARNINGS NO LONGER CLOBBER EACH      *
+004303*                     OTHER WHEN BOTH TRIP ON THE SAME RUN - SEE *
+004304*                     1170-APPEND-ERROR-MESSAGE.  THE AUDIT      *
+004305*                     TRAIL NOW WRITES ONE LINE PER DETAIL ROW,  *
+004306*                     CARRYING WS-NAME AND WS-DATE1 (AS WS-      *
+004307*                     AUDIT-BUSINESS-DATE) SO A BAD ROW CAN BE   *
+004308*                     TRACED BACK TO ITS CUSTOMER, NOT JUST THE  *
+004309*                     INVOCATION.  HTML/JSON ROWS NO LONGER      *
+004310*                     TRAIL OFF INTO SPACES OUT TO THE BUFFER'S  *
+004311*                     DECLARED WIDTH - ONLY THE BYTES STRING     *
+004312*                     ACTUALLY WROTE ARE DISPLAYED.              *
+004313*    08/09/26   DLH   WS-RECORD-COUNT/WS-ROWS-WRITTEN DROPPED    *
+004314*                     COMP - ON THIS COMPILER COMP DISPLAYS THE  *
+004315*                     FULL BINARY WIDTH, NOT THE PICTURE, SO     *
+004316*                     RECORDCOUNT/LOOPCOUNT WERE COMING OUT TEN  *
+004317*                     DIGITS WIDE.  THE HTML ERROR PARAGRAPH NOW *
+004318*                     TRIMS WS-ERROR-MESSAGE BEFORE DISPLAY      *
+004319*                     INSTEAD OF SHOWING IT PADDED TO 120 BYTES. *
+004320*****************************************************************
+004330 ENVIRONMENT DIVISION.
+004400 CONFIGURATION SECTION.
+004500 SOURCE-COMPUTER.   IBM-370.
+004600 OBJECT-COMPUTER.   IBM-370.
+004700 INPUT-OUTPUT SECTION.
+004800 FILE-CONTROL.
+004900     SELECT RUNCTL-FILE ASSIGN TO "RUNCTL"
+005000         ORGANIZATION IS LINE SEQUENTIAL
+005100         FILE STATUS IS WS-RUNCTL-STATUS.
+005200     SELECT CODE-FILE ASSIGN TO "CODEFILE"
+005300         ORGANIZATION IS LINE SEQUENTIAL
+005400         FILE STATUS IS WS-CODE-STATUS.
+005500     SELECT DETAIL-FILE ASSIGN TO "DETAILFILE"
+005600         ORGANIZATION IS LINE SEQUENTIAL
+005700         FILE STATUS IS WS-DETAIL-STATUS.
+005800     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+005900         ORGANIZATION IS LINE SEQUENTIAL
+006000         FILE STATUS IS WS-AUDIT-STATUS.
+006100     SELECT RESTART-FILE ASSIGN TO "RESTARTFILE"
+006200         ORGANIZATION IS LINE SEQUENTIAL
+006300         FILE STATUS IS WS-RESTART-STATUS.
+006400 DATA DIVISION.
+006500 FILE SECTION.
+006600 FD  RUNCTL-FILE.
+006650     COPY DL100RC.
+007200 FD  CODE-FILE.
+007300     COPY DL100CT.
+007700 FD  DETAIL-FILE.
+007800     COPY DL100DT.
+008200 FD  AUDIT-FILE.
+008300 01  AUDIT-RECORD                PIC X(90).
+008400 FD  RESTART-FILE.
+008500     COPY DL100RS.
+008800 WORKING-STORAGE SECTION.
+008900 COPY DL100WK.
+009000*****************************************************************
+009100*    SWITCHES                                                  *
+009200*****************************************************************
+009300 01  WS-SWITCHES.
+009400     05  WS-RUNCTL-STATUS        PIC X(02) VALUE "00".
+009500     05  WS-CODE-STATUS          PIC X(02) VALUE "00".
+009600     05  WS-DETAIL-STATUS        PIC X(02) VALUE "00".
+009700     05  WS-AUDIT-STATUS         PIC X(02) VALUE "00".
+009800     05  WS-RESTART-STATUS       PIC X(02) VALUE "00".
+009900     05  WS-RUNCTL-SWITCH        PIC X(01) VALUE "N".
+010000         88  WS-RUNCTL-FOUND         VALUE "Y".
+010100     05  WS-CODE-EOF-SWITCH      PIC X(01) VALUE "N".
+010200         88  WS-CODE-EOF             VALUE "Y".
+010210     05  WS-CODE-OPEN-SWITCH     PIC X(01) VALUE "N".
+010220         88  WS-CODE-FILE-OPENED     VALUE "Y".
+010300     05  WS-DETAIL-EOF-SWITCH    PIC X(01) VALUE "N".
+010400         88  WS-DETAIL-EOF           VALUE "Y".
+010500         88  WS-DETAIL-NOT-EOF       VALUE "N".
+010600     05  WS-RESTART-SWITCH       PIC X(01) VALUE "N".
+010700         88  WS-RESTART-FOUND        VALUE "Y".
+010800     05  WS-NUM1-VALID-SWITCH    PIC X(01) VALUE "Y".
+010900         88  WS-NUM1-IS-VALID        VALUE "Y".
+011000         88  WS-NUM1-IS-INVALID      VALUE "N".
+011100     05  WS-OUTPUT-MODE-SWITCH   PIC X(01) VALUE "H".
+011200         88  WS-OUTPUT-IS-HTML       VALUE "H".
+011300         88  WS-OUTPUT-IS-JSON       VALUE "J".
+011400     05  WS-FIRST-ROW-SWITCH     PIC X(01) VALUE "Y".
+011500         88  WS-IS-FIRST-ROW         VALUE "Y".
+011510     05  WS-RUNCTL-OUTPUT-MODE   PIC X(01) VALUE SPACE.
+011600*****************************************************************
+011700*    COUNTERS                                                  *
+011800*****************************************************************
+011900 01  WS-COUNTERS.
+012000     05  WS-RECORD-COUNT         PIC 9(06) VALUE ZERO.
+012100     05  WS-LOOP-COUNT           PIC 9(06) COMP VALUE ZERO.
+012200     05  WS-SKIP-COUNT           PIC 9(06) COMP VALUE ZERO.
+012250     05  WS-ROWS-WRITTEN         PIC 9(06) VALUE ZERO.
+012300     05  WS-CHECKPOINT-INTERVAL  PIC 9(04) COMP VALUE 25.
+012400     05  WS-CHECKPOINT-DUE       PIC 9(04) COMP VALUE ZERO.
+012500     05  WS-JSON-FLAG-COUNT      PIC 9(04) COMP VALUE ZERO.
+012600     05  WS-CODE-TABLE-COUNT     PIC 9(04) COMP VALUE ZERO.
+012650     05  WS-CODE-TABLE-MAX       PIC 9(04) COMP VALUE 50.
+012700*****************************************************************
+012800*    DETAIL/REPORT FIELDS                                      *
+012900*****************************************************************
+013000 01  WS-DETAIL-LINE.
+013100     10  WS-NAME                 PIC A(30) VALUE SPACES.
+013200     10  WS-NUM1                 PIC 9(02) VALUE ZERO.
+013300 01  WS-DATE1                    PIC 9(08) VALUE ZERO.
+013400 01  WS-DESCRIPTION.
+013500     10  WS-CHAR2                PIC X(02) VALUE "BB".
+013600     10  WS-DESC-TEXT            PIC X(40) VALUE SPACES.
+013700 01  WS-CODE-TABLE.
+013800     05  WS-CODE-ENTRY OCCURS 1 TO 50 TIMES
+013850                       DEPENDING ON WS-CODE-TABLE-COUNT
+014000                       INDEXED BY WS-CODE-IDX.
+014100         10  WS-CODE-KEY         PIC X(02).
+014200         10  WS-CODE-DESC        PIC X(40).
+014300 01  WS-ENVIRONMENT-VALUES.
+014400     05  WS-QUERY-STRING         PIC X(80) VALUE SPACES.
+014500     05  WS-OUTPUT-MODE-ENV      PIC X(04) VALUE SPACES.
+014600     05  WS-REMOTE-USER          PIC X(20) VALUE SPACES.
+014700 01  WS-ERROR-MESSAGE            PIC X(120) VALUE SPACES.
+014710 01  WS-NEW-ERROR-TEXT           PIC X(60)  VALUE SPACES.
+014720 01  WS-ERROR-MESSAGE-WORK       PIC X(120) VALUE SPACES.
+014730 01  WS-ERROR-MSG-LEN            PIC 9(04) COMP VALUE ZERO.
+014740 01  WS-NEW-ERR-LEN              PIC 9(04) COMP VALUE ZERO.
+014800 01  WS-AUDIT-LINE.
+014900     05  WS-AUDIT-DATE           PIC 9(08).
+015000     05  FILLER                  PIC X(01) VALUE SPACE.
+015100     05  WS-AUDIT-TIME           PIC 9(08).
+015200     05  FILLER                  PIC X(01) VALUE SPACE.
+015250     05  WS-AUDIT-BUSINESS-DATE  PIC 9(08).
+015260     05  FILLER                  PIC X(01) VALUE SPACE.
+015270     05  WS-AUDIT-NAME           PIC X(30).
+015280     05  FILLER                  PIC X(01) VALUE SPACE.
+015500     05  WS-AUDIT-NUM1           PIC 9(02).
+015600     05  FILLER                  PIC X(01) VALUE SPACE.
+015700     05  WS-AUDIT-REMOTE-USER    PIC X(20).
+015750     05  FILLER                  PIC X(01) VALUE SPACE.
+015770     05  WS-AUDIT-RESTART-FLAG   PIC X(01) VALUE "N".
+015800 01  WS-TIME-NOW                 PIC 9(08).
+015900 01  WS-HTML-ROW                 PIC X(500).
+015950 01  WS-HTML-ROW-PTR             PIC 9(04) COMP VALUE 1.
+016000 01  WS-JSON-ROW                 PIC X(260).
+016040 01  WS-JSON-ROW-PTR             PIC 9(04) COMP VALUE 1.
+016050*****************************************************************
+016060*    JSON STRING ESCAPING - A GENERAL-PURPOSE WORK AREA USED TO  *
+016070*    QUOTE-AND-BACKSLASH-ESCAPE ANY FIELD BEFORE IT IS STRUNG    *
+016080*    INTO A JSON VALUE, SO EMBEDDED " OR \ BYTES IN DETAILFILE/  *
+016090*    CODEFILE DATA CANNOT BREAK THE JSON OUTPUT.                 *
+016100*****************************************************************
+016110 01  WS-JSON-ESCAPE-WORK.
+016120     05  WS-JSON-ESCAPE-IN       PIC X(120) VALUE SPACES.
+016130     05  WS-JSON-ESCAPE-OUT      PIC X(240) VALUE SPACES.
+016140     05  WS-JSON-ESCAPE-LEN      PIC 9(04) COMP VALUE ZERO.
+016150     05  WS-JSON-ESCAPE-IN-IDX   PIC 9(04) COMP VALUE ZERO.
+016160     05  WS-JSON-ESCAPE-OUT-IDX  PIC 9(04) COMP VALUE ZERO.
+016170     05  WS-JSON-ESCAPE-CHAR     PIC X(01) VALUE SPACE.
+016180 01  WS-JSON-ESCAPED-FIELDS.
+016190     05  WS-JSON-NAME-ESCAPED       PIC X(60) VALUE SPACES.
+016200     05  WS-JSON-NAME-ESCAPED-LEN   PIC 9(04) COMP VALUE ZERO.
+016210     05  WS-JSON-CODE-ESCAPED       PIC X(04) VALUE SPACES.
+016220     05  WS-JSON-CODE-ESCAPED-LEN   PIC 9(04) COMP VALUE ZERO.
+016230     05  WS-JSON-DESC-ESCAPED       PIC X(80) VALUE SPACES.
+016240     05  WS-JSON-DESC-ESCAPED-LEN   PIC 9(04) COMP VALUE ZERO.
+016250     05  WS-JSON-ERROR-ESCAPED      PIC X(240) VALUE SPACES.
+016260     05  WS-JSON-ERROR-ESCAPED-LEN  PIC 9(04) COMP VALUE ZERO.
+016261*****************************************************************
+016262*    HTML STRING ESCAPING - MIRRORS THE JSON ESCAPER ABOVE BUT   *
+016263*    ENCODES THE FIVE HTML-SIGNIFICANT BYTES (& < > ") AS ENTITY *
+016264*    REFERENCES SO FILE-SOURCED DATA CANNOT INJECT MARKUP INTO   *
+016265*    THE RENDERED PAGE.  ORDINARY SPACES PASS THROUGH UNCHANGED, *
+016266*    SO THE FIXED-WIDTH COLUMN PADDING IN 2200-WRITE-HTML-ROW IS *
+016267*    NOT DISTURBED.                                              *
+016268*****************************************************************
+016269 01  WS-HTML-ESCAPE-WORK.
+016270     05  WS-HTML-ESCAPE-IN       PIC X(120) VALUE SPACES.
+016271     05  WS-HTML-ESCAPE-OUT      PIC X(720) VALUE SPACES.
+016272     05  WS-HTML-ESCAPE-LEN      PIC 9(04) COMP VALUE ZERO.
+016273     05  WS-HTML-ESCAPE-IN-IDX   PIC 9(04) COMP VALUE ZERO.
+016274     05  WS-HTML-ESCAPE-OUT-IDX  PIC 9(04) COMP VALUE ZERO.
+016275     05  WS-HTML-ESCAPE-CHAR     PIC X(01) VALUE SPACE.
+016276 01  WS-HTML-ESCAPED-FIELDS.
+016277     05  WS-HTML-NAME-ESCAPED       PIC X(180) VALUE SPACES.
+016278     05  WS-HTML-NAME-ESCAPED-LEN   PIC 9(04) COMP VALUE ZERO.
+016279     05  WS-HTML-CODE-ESCAPED       PIC X(012) VALUE SPACES.
+016280     05  WS-HTML-CODE-ESCAPED-LEN   PIC 9(04) COMP VALUE ZERO.
+016281     05  WS-HTML-DESC-ESCAPED       PIC X(240) VALUE SPACES.
+016282     05  WS-HTML-DESC-ESCAPED-LEN   PIC 9(04) COMP VALUE ZERO.
+016283     05  WS-HTML-ERROR-ESCAPED      PIC X(720) VALUE SPACES.
+016284     05  WS-HTML-ERROR-ESCAPED-LEN  PIC 9(04) COMP VALUE ZERO.
+016299 PROCEDURE DIVISION.
+016300*****************************************************************
+016400*    0000-MAINLINE                                             *
+016500*****************************************************************
+016600 0000-MAINLINE.
+016700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+016800     PERFORM 1500-WRITE-PAGE-HEADER THRU 1500-EXIT.
+016900     PERFORM 2000-PROCESS-RTN THRU 2000-EXIT
+017000         UNTIL WS-LOOP-COUNT >= WS-RECORD-COUNT.
+017100     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+017200     STOP RUN.
+017200*****************************************************************
+017300*    1000-INITIALIZE - OPEN FILES, ESTABLISH THE RUN DATE,      *
+017400*    LOAD THE CODE TABLE, COUNT AND POSITION THE DETAIL FILE,   *
+017500*    AND VALIDATE WS-NUM1.  THE AUDIT TRAIL ITSELF IS WRITTEN   *
+017510*    ONE LINE PER DETAIL ROW FROM 2000-PROCESS-RTN, SINCE A     *
+017520*    ROW'S NAME IS NOT KNOWN UNTIL IT IS READ - EXCEPT WHEN     *
+017530*    DETAILFILE HAS NO ROWS AT ALL, IN WHICH CASE THE ONE       *
+017540*    AUDIT LINE FOR THE INVOCATION IS WRITTEN RIGHT HERE.       *
+017600*****************************************************************
+017700 1000-INITIALIZE.
+017800     MOVE SPACES TO WS-ERROR-MESSAGE.
+017850     PERFORM 1020-DETERMINE-RUN-DATE THRU 1020-EXIT.
+017900     PERFORM 1010-DETERMINE-OUTPUT-MODE THRU 1010-EXIT.
+018100     PERFORM 1100-LOAD-CODE-TABLE THRU 1100-EXIT
+018200         UNTIL WS-CODE-EOF.
+018300     PERFORM 1200-COUNT-DETAIL-RECORDS THRU 1200-EXIT.
+018400     PERFORM 1150-VALIDATE-NUM1 THRU 1150-EXIT.
+018500     PERFORM 1300-POSITION-RESTART THRU 1300-EXIT.
+018600     OPEN EXTEND AUDIT-FILE.
+018700     IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+018800         OPEN OUTPUT AUDIT-FILE
+018900     END-IF.
+018950     IF WS-RECORD-COUNT = ZERO
+018960         OR WS-LOOP-COUNT >= WS-RECORD-COUNT
+018970         MOVE SPACES TO WS-NAME
+018975         PERFORM 1400-WRITE-AUDIT-RECORD THRU 1400-EXIT
+018980     END-IF.
+019100 1000-EXIT.
+019200     EXIT.
+019250*****************************************************************
+019260*    1500-WRITE-PAGE-HEADER - CGI HEADER PLUS THE OPENING OF    *
+019270*    THE HTML OR JSON PAGE, WRITTEN BEFORE ANY DETAIL ROWS.     *
+019280*****************************************************************
+019290 1500-WRITE-PAGE-HEADER.
+019291     IF WS-OUTPUT-IS-JSON
+019292         PERFORM 3100-WRITE-JSON-HEADER THRU 3100-EXIT
+019293     ELSE
+019294         PERFORM 3200-WRITE-HTML-HEADER THRU 3200-EXIT
+019295     END-IF.
+019296 1500-EXIT.
+019297     EXIT.
+019300*****************************************************************
+019400*    1010-DETERMINE-OUTPUT-MODE - JSON IF THE QUERY STRING OR    *
+019500*    THE OUTPUT_MODE ENVIRONMENT VARIABLE ASKS FOR IT; OTHERWISE *
+019550*    FALL BACK TO RUNCTL'S RC-OUTPUT-MODE; OTHERWISE HTML.       *
+019600*****************************************************************
+019700 1010-DETERMINE-OUTPUT-MODE.
+019800     ACCEPT WS-QUERY-STRING FROM ENVIRONMENT "QUERY_STRING".
+019900     ACCEPT WS-OUTPUT-MODE-ENV FROM ENVIRONMENT "OUTPUT_MODE".
+020000     ACCEPT WS-REMOTE-USER FROM ENVIRONMENT "REMOTE_USER".
+020050     INSPECT WS-QUERY-STRING CONVERTING
+020060         "abcdefghijklmnopqrstuvwxyz" TO
+020070         "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+020080     INSPECT WS-OUTPUT-MODE-ENV CONVERTING
+020090         "abcdefghijklmnopqrstuvwxyz" TO
+020095         "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+020100     INSPECT WS-QUERY-STRING TALLYING WS-JSON-FLAG-COUNT
+020200         FOR ALL "FORMAT=JSON".
+020300     IF WS-JSON-FLAG-COUNT > ZERO OR WS-OUTPUT-MODE-ENV = "JSON"
+020400         SET WS-OUTPUT-IS-JSON TO TRUE
+020450     ELSE
+020460         IF WS-OUTPUT-MODE-ENV = SPACES
+020470                 AND WS-RUNCTL-OUTPUT-MODE = "J"
+020480             SET WS-OUTPUT-IS-JSON TO TRUE
+020490         ELSE
+020600             SET WS-OUTPUT-IS-HTML TO TRUE
+020610         END-IF
+020700     END-IF.
+020800 1010-EXIT.
+020900     EXIT.
+021000*****************************************************************
+021100*    1020-DETERMINE-RUN-DATE - PREFER THE RUN CONTROL RECORD,   *
+021200*    FALL BACK TO TODAY'S SYSTEM DATE.  ALSO PICKS UP RUNCTL'S   *
+021300*    OUTPUT MODE PREFERENCE FOR 1010-DETERMINE-OUTPUT-MODE.      *
+021400*****************************************************************
+021500 1020-DETERMINE-RUN-DATE.
+021700     OPEN INPUT RUNCTL-FILE.
+021800     IF WS-RUNCTL-STATUS = "00"
+021900         READ RUNCTL-FILE
+022000             AT END
+022100                 MOVE "N" TO WS-RUNCTL-SWITCH
+022200             NOT AT END
+022300                 MOVE "Y" TO WS-RUNCTL-SWITCH
+022400                 MOVE RC-DATE TO WS-DATE1
+022450                 MOVE RC-OUTPUT-MODE TO WS-RUNCTL-OUTPUT-MODE
+022460                 INSPECT WS-RUNCTL-OUTPUT-MODE CONVERTING
+022470                     "abcdefghijklmnopqrstuvwxyz" TO
+022480                     "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+022600         END-READ
+022700         CLOSE RUNCTL-FILE
+022800     END-IF.
+022900     IF NOT WS-RUNCTL-FOUND
+023000         ACCEPT WS-DATE1 FROM DATE YYYYMMDD
+023100     END-IF.
+023200 1020-EXIT.
+023300     EXIT.
+023400*****************************************************************
+023500*    1100-LOAD-CODE-TABLE - READ CODEFILE INTO WS-CODE-TABLE SO *
+023600*    WS-DESCRIPTION CAN BE RESOLVED BY A PLAIN SEARCH LATER ON  *
+023650*    (SEE 2100-LOOKUP-DESCRIPTION FOR WHY IT IS NOT SEARCH ALL).*
+023700*****************************************************************
+023800 1100-LOAD-CODE-TABLE.
+023900     IF WS-CODE-TABLE-COUNT = ZERO AND NOT WS-CODE-FILE-OPENED
+024000         OPEN INPUT CODE-FILE
+024100         IF WS-CODE-STATUS NOT = "00"
+024200             SET WS-CODE-EOF TO TRUE
+024300         ELSE
+024350             SET WS-CODE-FILE-OPENED TO TRUE
+024400         END-IF
+024450     END-IF.
+024500     IF NOT WS-CODE-EOF
+024600         READ CODE-FILE
+024700             AT END
+024800                 SET WS-CODE-EOF TO TRUE
+024900             NOT AT END
+024910                 IF WS-CODE-TABLE-COUNT >= WS-CODE-TABLE-MAX
+024920                     SET WS-CODE-EOF TO TRUE
+024930                     MOVE "CODEFILE OVER 50 ENTRIES - TABLE"
+024940                         TO WS-NEW-ERROR-TEXT
+024950                     PERFORM 1170-APPEND-ERROR-MESSAGE THRU
+024960                         1170-EXIT
+024990                 ELSE
+025000                     ADD 1 TO WS-CODE-TABLE-COUNT
+025100                     MOVE CT-CODE
+025110                         TO WS-CODE-KEY (WS-CODE-TABLE-COUNT)
+025200                     MOVE CT-DESCRIPTION
+025300                         TO WS-CODE-DESC (WS-CODE-TABLE-COUNT)
+025310                 END-IF
+025400         END-READ
+025500     END-IF.
+025600     IF WS-CODE-EOF AND WS-CODE-FILE-OPENED
+025700         CLOSE CODE-FILE
+025750         MOVE "N" TO WS-CODE-OPEN-SWITCH
+025800     END-IF.
+025900 1100-EXIT.
+026000     EXIT.
+026100*****************************************************************
+026200*    1150-VALIDATE-NUM1 - WS-NUM1 REPORTS THE REAL DETAILFILE    *
+026300*    RECORD COUNT (WS-RECORD-COUNT), NOT A RUNCTL-DECLARED       *
+026400*    VALUE, SO IT IS VALIDATED AGAINST THE ONE THING THAT CAN    *
+026500*    MAKE IT WRONG: WS-NUM1 IS ONLY PIC 9(02), SO A COUNT OVER   *
+026600*    99 CANNOT BE REPRESENTED.  ON A BUSY DAY LIKE THAT THE      *
+026700*    LOOP STILL RUNS OFF THE FULL WS-RECORD-COUNT (SEE THE       *
+026800*    PERFORM IN 0000-MAINLINE) - ONLY THE PIC 9(02) MIRROR OF    *
+026900*    IT IS FLAGGED INVALID AND LEFT AT ZERO.                     *
+027000*****************************************************************
+027100 1150-VALIDATE-NUM1.
+027200     SET WS-NUM1-IS-VALID TO TRUE.
+027300     IF WS-RECORD-COUNT > 99
+027400         SET WS-NUM1-IS-INVALID TO TRUE
+027500         MOVE ZERO TO WS-NUM1
+027600         MOVE "WS-NUM1 CANNOT REPRESENT A RECORD COUNT OVER 99"
+027650             TO WS-NEW-ERROR-TEXT
+027660         PERFORM 1170-APPEND-ERROR-MESSAGE THRU 1170-EXIT
+027800     ELSE
+027900         MOVE WS-RECORD-COUNT TO WS-NUM1
+028000     END-IF.
+028100 1150-EXIT.
+028200     EXIT.
+028210*****************************************************************
+028220*    1170-APPEND-ERROR-MESSAGE - ADD WS-NEW-ERROR-TEXT TO         *
+028230*    WS-ERROR-MESSAGE RATHER THAN OVERWRITING IT, SO A RUN THAT   *
+028240*    TRIPS MORE THAN ONE VALIDATION (E.G. CODEFILE OVER 50        *
+028250*    ENTRIES AND A DETAILFILE OVER 99 RECORDS) REPORTS BOTH       *
+028260*    CONDITIONS ON THE PAGE/JSON/REPORT INSTEAD OF LOSING THE     *
+028270*    EARLIER ONE.  BOTH MESSAGES ARE TRIMMED TO THEIR ACTUAL      *
+028271*    LENGTH BY REFERENCE MODIFICATION BEFORE BEING STRUNG         *
+028272*    TOGETHER - DELIMITED BY SPACE WOULD CUT EACH MESSAGE AT ITS  *
+028273*    FIRST EMBEDDED WORD BREAK, NOT JUST ITS TRAILING PAD.        *
+028280*****************************************************************
+028290 1170-APPEND-ERROR-MESSAGE.
+028300     IF WS-ERROR-MESSAGE = SPACES
+028310         MOVE WS-NEW-ERROR-TEXT TO WS-ERROR-MESSAGE
+028320     ELSE
+028321         MOVE 120 TO WS-ERROR-MSG-LEN
+028322         PERFORM 1172-TRIM-MESSAGE-LEN THRU 1172-EXIT
+028323             UNTIL WS-ERROR-MSG-LEN = ZERO
+028324             OR WS-ERROR-MESSAGE (WS-ERROR-MSG-LEN:1) NOT = SPACE
+028325         MOVE 60 TO WS-NEW-ERR-LEN
+028326         PERFORM 1174-TRIM-NEW-ERR-LEN THRU 1174-EXIT
+028327             UNTIL WS-NEW-ERR-LEN = ZERO
+028328             OR WS-NEW-ERROR-TEXT (WS-NEW-ERR-LEN:1) NOT = SPACE
+028330         MOVE SPACES TO WS-ERROR-MESSAGE-WORK
+028340         STRING WS-ERROR-MESSAGE (1:WS-ERROR-MSG-LEN)
+028350             "; "
+028360             WS-NEW-ERROR-TEXT (1:WS-NEW-ERR-LEN)
+028370             DELIMITED BY SIZE INTO WS-ERROR-MESSAGE-WORK
+028380         END-STRING
+028390         MOVE WS-ERROR-MESSAGE-WORK TO WS-ERROR-MESSAGE
+028400     END-IF.
+028410 1170-EXIT.
+028420     EXIT.
+028430 1172-TRIM-MESSAGE-LEN.
+028440     SUBTRACT 1 FROM WS-ERROR-MSG-LEN.
+028450 1172-EXIT.
+028460     EXIT.
+028470 1174-TRIM-NEW-ERR-LEN.
+028480     SUBTRACT 1 FROM WS-NEW-ERR-LEN.
+028490 1174-EXIT.
+028500     EXIT.
+029400*****************************************************************
+029500*    1200-COUNT-DETAIL-RECORDS - ONE PASS OVER DETAILFILE TO    *
+029600*    GET THE REAL RECORD COUNT THAT NOW DRIVES THE MAIN LOOP.   *
+029700*****************************************************************
+029800 1200-COUNT-DETAIL-RECORDS.
+029900     MOVE ZERO TO WS-RECORD-COUNT.
+030000     OPEN INPUT DETAIL-FILE.
+030100     IF WS-DETAIL-STATUS NOT = "00"
+030200         GO TO 1200-EXIT
+030300     END-IF.
+030400     PERFORM 1210-COUNT-ONE-RECORD THRU 1210-EXIT
+030500         UNTIL WS-DETAIL-EOF.
+030600     CLOSE DETAIL-FILE.
+030700     SET WS-DETAIL-NOT-EOF TO TRUE.
+030800 1200-EXIT.
+030900     EXIT.
+031000 1210-COUNT-ONE-RECORD.
+031100     READ DETAIL-FILE
+031200         AT END
+031300             SET WS-DETAIL-EOF TO TRUE
+031400         NOT AT END
+031500             ADD 1 TO WS-RECORD-COUNT
+031600     END-READ.
+031700 1210-EXIT.
+031800     EXIT.
+031900*****************************************************************
+032000*    1300-POSITION-RESTART - IF A CHECKPOINT EXISTS FROM A PRIOR*
+032100*    RUN THAT DID NOT FINISH, SKIP FORWARD PAST WHAT WAS ALREADY*
+032200*    REPORTED SO WE DO NOT DOUBLE-COUNT IT.                     *
+032300*****************************************************************
+032400 1300-POSITION-RESTART.
+032500     MOVE ZERO TO WS-LOOP-COUNT.
+032600     OPEN INPUT RESTART-FILE.
+032700     IF WS-RESTART-STATUS = "00"
+032800         READ RESTART-FILE
+032900             AT END
+033000                 CONTINUE
+033100             NOT AT END
+033200                 SET WS-RESTART-FOUND TO TRUE
+033300                 MOVE RS-LAST-RECORD-NO TO WS-LOOP-COUNT
+033400         END-READ
+033500         CLOSE RESTART-FILE
+034000     END-IF.
+034100     OPEN INPUT DETAIL-FILE.
+034200     MOVE WS-LOOP-COUNT TO WS-SKIP-COUNT.
+034300     PERFORM 1310-SKIP-ONE-RECORD THRU 1310-EXIT
+034400         WS-SKIP-COUNT TIMES.
+034500 1300-EXIT.
+034600     EXIT.
+034700 1310-SKIP-ONE-RECORD.
+034800     READ DETAIL-FILE
+034900         AT END
+035000             CONTINUE
+035100     END-READ.
+035200 1310-EXIT.
+035300     EXIT.
+035400*****************************************************************
+035500*    1400-WRITE-AUDIT-RECORD - ONE LINE PER DETAIL ROW THIS RUN  *
+035600*    ACTUALLY PROCESSES (CALLED FROM 2000-PROCESS-RTN), PLUS ONE *
+035610*    LINE FROM 1000-INITIALIZE WHEN DETAILFILE HAS NO ROWS AT    *
+035620*    ALL, SO A BAD ROW CAN BE TRACED BACK TO THE NAME/DECLARED   *
+035630*    COUNT/BUSINESS DATE THAT PRODUCED IT.  WS-AUDIT-DATE IS     *
+035640*    STAMPED FROM THE SYSTEM CLOCK, NOT WS-DATE1, SO A           *
+035650*    REPROCESSING RUN AGAINST AN OLD RUNCTL BUSINESS DATE STILL  *
+035660*    SHOWS WHEN IT WAS ACTUALLY RUN; WS-AUDIT-BUSINESS-DATE      *
+035670*    CARRIES WS-DATE1 ITSELF SO BOTH DATES ARE ON THE RECORD.    *
+035680*    WS-AUDIT-RESTART-FLAG SHOWS WHETHER THIS INVOCATION PICKED  *
+035690*    UP AT A CHECKPOINT LEFT BY A PRIOR, UNFINISHED RUN.         *
+035800*****************************************************************
+035850 1400-WRITE-AUDIT-RECORD.
+035900     ACCEPT WS-TIME-NOW FROM TIME.
+035950     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+036100     MOVE WS-TIME-NOW TO WS-AUDIT-TIME.
+036120     MOVE WS-DATE1 TO WS-AUDIT-BUSINESS-DATE.
+036140     MOVE WS-NAME TO WS-AUDIT-NAME.
+036300     MOVE WS-NUM1 TO WS-AUDIT-NUM1.
+036400     MOVE WS-REMOTE-USER TO WS-AUDIT-REMOTE-USER.
+036450     IF WS-RESTART-FOUND
+036460         MOVE "Y" TO WS-AUDIT-RESTART-FLAG
+036470     ELSE
+036480         MOVE "N" TO WS-AUDIT-RESTART-FLAG
+036490     END-IF.
+036500     MOVE WS-AUDIT-LINE TO AUDIT-RECORD.
+036600     WRITE AUDIT-RECORD.
+036700 1400-EXIT.
+036800     EXIT.
+036900*****************************************************************
+037000*    2000-PROCESS-RTN - THE MAIN LOOP, NOW DRIVEN BY THE REAL   *
+037100*    DETAILFILE RECORD COUNT RATHER THAN A FIXED VALUE.  EACH   *
+037110*    ROW WRITES ITS OWN AUDIT LINE ONCE WS-NAME IS KNOWN.       *
+037200*****************************************************************
+037300 2000-PROCESS-RTN.
+037400     READ DETAIL-FILE
+037500         AT END
+037600             MOVE WS-RECORD-COUNT TO WS-LOOP-COUNT
+037700             GO TO 2000-EXIT
+037800     END-READ.
+037900     ADD 1 TO WS-LOOP-COUNT.
+038000     MOVE DT-NAME TO WS-NAME.
+038100     MOVE DT-CODE TO WS-CHAR2.
+038150     PERFORM 1400-WRITE-AUDIT-RECORD THRU 1400-EXIT.
+038200     PERFORM 2100-LOOKUP-DESCRIPTION THRU 2100-EXIT.
+038300     IF WS-OUTPUT-IS-JSON
+038400         PERFORM 2300-WRITE-JSON-ROW THRU 2300-EXIT
+038500     ELSE
+038600         PERFORM 2200-WRITE-HTML-ROW THRU 2200-EXIT
+038700     END-IF.
+038800     PERFORM 2400-CHECKPOINT THRU 2400-EXIT.
+038900 2000-EXIT.
+039000     EXIT.
+039100*****************************************************************
+039200*    2100-LOOKUP-DESCRIPTION - RESOLVE WS-CHAR2 AGAINST THE     *
+039300*    CODE TABLE LOADED FROM CODEFILE.  A PLAIN SEARCH IS USED   *
+039350*    RATHER THAN SEARCH ALL SINCE CODEFILE'S ROW ORDER IS NOT   *
+039400*    GUARANTEED OR VERIFIED ON LOAD - THE TABLE IS AT MOST 50   *
+039450*    ENTRIES, SO A LINEAR SCAN COSTS NOTHING WORTH SORTING FOR. *
+039500*****************************************************************
+039550 2100-LOOKUP-DESCRIPTION.
+039600     MOVE "*** CODE NOT ON FILE ***" TO WS-DESC-TEXT.
+039700     SET WS-CODE-IDX TO 1.
+039800     SEARCH WS-CODE-ENTRY
+039900         AT END
+040000             CONTINUE
+040100         WHEN WS-CODE-KEY (WS-CODE-IDX) = WS-CHAR2
+040200             MOVE WS-CODE-DESC (WS-CODE-IDX) TO WS-DESC-TEXT
+040300     END-SEARCH.
+040400 2100-EXIT.
+040500     EXIT.
+040490*****************************************************************
+040495*    2140-TRIM-ESCAPE-LEN - TRIM TRAILING SPACES OFF THE FIRST  *
+040496*    WS-JSON-ESCAPE-LEN BYTES OF WS-JSON-ESCAPE-IN BY SHORTENING *
+040497*    WS-JSON-ESCAPE-LEN ITSELF, SO A FIXED-WIDTH FIELD DOES NOT  *
+040498*    CARRY ITS TRAILING PAD INTO A JSON STRING VALUE.            *
+040499*****************************************************************
+040500 2140-TRIM-ESCAPE-LEN.
+040501     PERFORM 2145-TRIM-ONE-BYTE THRU 2145-EXIT
+040502         UNTIL WS-JSON-ESCAPE-LEN = ZERO
+040503         OR WS-JSON-ESCAPE-IN (WS-JSON-ESCAPE-LEN:1) NOT = SPACE.
+040504 2140-EXIT.
+040505     EXIT.
+040506 2145-TRIM-ONE-BYTE.
+040507     SUBTRACT 1 FROM WS-JSON-ESCAPE-LEN.
+040508 2145-EXIT.
+040509     EXIT.
+040510*****************************************************************
+040520*    2150-ESCAPE-FOR-JSON - TRIM TRAILING SPACES OFF THE FIRST   *
+040521*    WS-JSON-ESCAPE-LEN BYTES OF WS-JSON-ESCAPE-IN, THEN COPY    *
+040530*    WHAT IS LEFT INTO WS-JSON-ESCAPE-OUT, BACKSLASH-            *
+040540*    ESCAPING ANY " OR \ SO THE RESULT IS SAFE TO STRING         *
+040550*    DIRECTLY INTO A JSON STRING VALUE.  THE CALLER READS THE    *
+040560*    RESULT BACK OUT OF WS-JSON-ESCAPE-OUT (1:WS-JSON-ESCAPE-    *
+040570*    OUT-IDX - 1) BEFORE CALLING THIS AGAIN FOR ANOTHER FIELD.   *
+040580*****************************************************************
+040590 2150-ESCAPE-FOR-JSON.
+040595     PERFORM 2140-TRIM-ESCAPE-LEN THRU 2140-EXIT.
+040600     MOVE SPACES TO WS-JSON-ESCAPE-OUT.
+040610     MOVE 1 TO WS-JSON-ESCAPE-OUT-IDX.
+040620     PERFORM 2160-ESCAPE-ONE-CHAR THRU 2160-EXIT
+040630         VARYING WS-JSON-ESCAPE-IN-IDX FROM 1 BY 1
+040640         UNTIL WS-JSON-ESCAPE-IN-IDX > WS-JSON-ESCAPE-LEN.
+040650 2150-EXIT.
+040660     EXIT.
+040670 2160-ESCAPE-ONE-CHAR.
+040680     MOVE WS-JSON-ESCAPE-IN (WS-JSON-ESCAPE-IN-IDX:1)
+040690         TO WS-JSON-ESCAPE-CHAR.
+040700     IF WS-JSON-ESCAPE-CHAR = '"' OR WS-JSON-ESCAPE-CHAR = '\'
+040710         MOVE '\' TO WS-JSON-ESCAPE-OUT (WS-JSON-ESCAPE-OUT-IDX:1)
+040720         ADD 1 TO WS-JSON-ESCAPE-OUT-IDX
+040730     END-IF.
+040740     MOVE WS-JSON-ESCAPE-CHAR
+040750         TO WS-JSON-ESCAPE-OUT (WS-JSON-ESCAPE-OUT-IDX:1).
+040760     ADD 1 TO WS-JSON-ESCAPE-OUT-IDX.
+040770 2160-EXIT.
+040780     EXIT.
+040785*****************************************************************
+040786*    2170-ESCAPE-FOR-HTML - COPY THE FIRST WS-HTML-ESCAPE-LEN     *
+040787*    BYTES OF WS-HTML-ESCAPE-IN INTO WS-HTML-ESCAPE-OUT,          *
+040788*    REPLACING &, <, >, AND " WITH THEIR ENTITY REFERENCES SO THE *
+040789*    RESULT IS SAFE TO STRING DIRECTLY INTO AN HTML TAG BODY.     *
+040790*    UNLIKE 2150-ESCAPE-FOR-JSON, THE CALLER'S LENGTH IS USED AS- *
+040791*    IS, NOT TRIMMED - ORDINARY SPACES NEED NO ENTITY AND ARE     *
+040792*    PART OF THE DELIBERATE COLUMN PADDING IN THE HTML ROWS.      *
+040793*****************************************************************
+040794 2170-ESCAPE-FOR-HTML.
+040795     MOVE SPACES TO WS-HTML-ESCAPE-OUT.
+040796     MOVE 1 TO WS-HTML-ESCAPE-OUT-IDX.
+040797     PERFORM 2180-ESCAPE-ONE-HTML-CHAR THRU 2180-EXIT
+040798         VARYING WS-HTML-ESCAPE-IN-IDX FROM 1 BY 1
+040799         UNTIL WS-HTML-ESCAPE-IN-IDX > WS-HTML-ESCAPE-LEN.
+040800 2170-EXIT.
+040801     EXIT.
+040802 2180-ESCAPE-ONE-HTML-CHAR.
+040803     MOVE WS-HTML-ESCAPE-IN (WS-HTML-ESCAPE-IN-IDX:1)
+040804         TO WS-HTML-ESCAPE-CHAR.
+040805     EVALUATE WS-HTML-ESCAPE-CHAR
+040806         WHEN '&'
+040807             STRING "&amp;" DELIMITED BY SIZE
+040808                 INTO WS-HTML-ESCAPE-OUT
+040809                 WITH POINTER WS-HTML-ESCAPE-OUT-IDX
+040810             END-STRING
+040811         WHEN '<'
+040812             STRING "&lt;" DELIMITED BY SIZE
+040813                 INTO WS-HTML-ESCAPE-OUT
+040814                 WITH POINTER WS-HTML-ESCAPE-OUT-IDX
+040815             END-STRING
+040816         WHEN '>'
+040817             STRING "&gt;" DELIMITED BY SIZE
+040818                 INTO WS-HTML-ESCAPE-OUT
+040819                 WITH POINTER WS-HTML-ESCAPE-OUT-IDX
+040820             END-STRING
+040821         WHEN '"'
+040822             STRING "&quot;" DELIMITED BY SIZE
+040823                 INTO WS-HTML-ESCAPE-OUT
+040824                 WITH POINTER WS-HTML-ESCAPE-OUT-IDX
+040825             END-STRING
+040826         WHEN OTHER
+040827             STRING WS-HTML-ESCAPE-CHAR DELIMITED BY SIZE
+040828                 INTO WS-HTML-ESCAPE-OUT
+040829                 WITH POINTER WS-HTML-ESCAPE-OUT-IDX
+040830             END-STRING
+040831     END-EVALUATE.
+040832 2180-EXIT.
+040833     EXIT.
+040600*****************************************************************
+040700*    2200-WRITE-HTML-ROW - ONE <TR> OF THE HTML REPORT.  ONLY    *
+040710*    THE BYTES THE STRING ACTUALLY WROTE ARE DISPLAYED, NOT THE  *
+040720*    FULL WS-HTML-ROW BUFFER, SO THE LINE IS NOT PADDED OUT TO   *
+040730*    THE DECLARED FIELD WIDTH WITH TRAILING SPACES.              *
+040800*****************************************************************
+040900 2200-WRITE-HTML-ROW.
+040910     MOVE WS-NAME TO WS-HTML-ESCAPE-IN.
+040920     MOVE 30 TO WS-HTML-ESCAPE-LEN.
+040930     PERFORM 2170-ESCAPE-FOR-HTML THRU 2170-EXIT.
+040940     MOVE WS-HTML-ESCAPE-OUT TO WS-HTML-NAME-ESCAPED.
+040950     COMPUTE WS-HTML-NAME-ESCAPED-LEN
+040960         = WS-HTML-ESCAPE-OUT-IDX - 1.
+040970     MOVE WS-CHAR2 TO WS-HTML-ESCAPE-IN.
+040980     MOVE 2 TO WS-HTML-ESCAPE-LEN.
+040990     PERFORM 2170-ESCAPE-FOR-HTML THRU 2170-EXIT.
+040991     MOVE WS-HTML-ESCAPE-OUT TO WS-HTML-CODE-ESCAPED.
+040992     COMPUTE WS-HTML-CODE-ESCAPED-LEN
+040993         = WS-HTML-ESCAPE-OUT-IDX - 1.
+040994     MOVE WS-DESC-TEXT TO WS-HTML-ESCAPE-IN.
+040995     MOVE 40 TO WS-HTML-ESCAPE-LEN.
+040996     PERFORM 2170-ESCAPE-FOR-HTML THRU 2170-EXIT.
+040997     MOVE WS-HTML-ESCAPE-OUT TO WS-HTML-DESC-ESCAPED.
+040998     COMPUTE WS-HTML-DESC-ESCAPED-LEN
+040999         = WS-HTML-ESCAPE-OUT-IDX - 1.
+041000     MOVE SPACES TO WS-HTML-ROW.
+041010     MOVE 1 TO WS-HTML-ROW-PTR.
+041100     STRING "  <TR><TD>"
+041110         WS-HTML-NAME-ESCAPED (1:WS-HTML-NAME-ESCAPED-LEN)
+041120         "</TD><TD>"
+041130         WS-HTML-CODE-ESCAPED (1:WS-HTML-CODE-ESCAPED-LEN)
+041200         "</TD><TD>"
+041210         WS-HTML-DESC-ESCAPED (1:WS-HTML-DESC-ESCAPED-LEN)
+041220         "</TD></TR>"
+041300         DELIMITED BY SIZE INTO WS-HTML-ROW
+041310         WITH POINTER WS-HTML-ROW-PTR
+041400     END-STRING.
+041500     DISPLAY WS-HTML-ROW (1:WS-HTML-ROW-PTR - 1).
+041600 2200-EXIT.
+041700     EXIT.
+041800*****************************************************************
+041900*    2300-WRITE-JSON-ROW - ONE ELEMENT OF THE "ROWS" JSON ARRAY. *
+041910*    ONLY THE BYTES THE STRING ACTUALLY WROTE ARE DISPLAYED, NOT *
+041920*    THE FULL WS-JSON-ROW BUFFER, SO THE LINE IS NOT PADDED OUT  *
+041930*    TO THE DECLARED FIELD WIDTH WITH TRAILING SPACES.           *
+042000*****************************************************************
+042100 2300-WRITE-JSON-ROW.
+042200     MOVE SPACES TO WS-JSON-ROW.
+042205     MOVE 1 TO WS-JSON-ROW-PTR.
+042210     MOVE WS-NAME TO WS-JSON-ESCAPE-IN.
+042220     MOVE 30 TO WS-JSON-ESCAPE-LEN.
+042230     PERFORM 2150-ESCAPE-FOR-JSON THRU 2150-EXIT.
+042240     MOVE WS-JSON-ESCAPE-OUT TO WS-JSON-NAME-ESCAPED.
+042250     COMPUTE WS-JSON-NAME-ESCAPED-LEN
+042255         = WS-JSON-ESCAPE-OUT-IDX - 1.
+042260     MOVE WS-CHAR2 TO WS-JSON-ESCAPE-IN.
+042270     MOVE 2 TO WS-JSON-ESCAPE-LEN.
+042280     PERFORM 2150-ESCAPE-FOR-JSON THRU 2150-EXIT.
+042290     MOVE WS-JSON-ESCAPE-OUT TO WS-JSON-CODE-ESCAPED.
+042300     COMPUTE WS-JSON-CODE-ESCAPED-LEN
+042305         = WS-JSON-ESCAPE-OUT-IDX - 1.
+042310     MOVE WS-DESC-TEXT TO WS-JSON-ESCAPE-IN.
+042320     MOVE 40 TO WS-JSON-ESCAPE-LEN.
+042330     PERFORM 2150-ESCAPE-FOR-JSON THRU 2150-EXIT.
+042340     MOVE WS-JSON-ESCAPE-OUT TO WS-JSON-DESC-ESCAPED.
+042350     COMPUTE WS-JSON-DESC-ESCAPED-LEN
+042355         = WS-JSON-ESCAPE-OUT-IDX - 1.
+042360     IF WS-IS-FIRST-ROW
+042400         MOVE "N" TO WS-FIRST-ROW-SWITCH
+042500         STRING "    {""name"":"""
+042510             WS-JSON-NAME-ESCAPED (1:WS-JSON-NAME-ESCAPED-LEN)
+042520             """,""code"":"""
+042530             WS-JSON-CODE-ESCAPED (1:WS-JSON-CODE-ESCAPED-LEN)
+042540             """,""description"":"""
+042550             WS-JSON-DESC-ESCAPED (1:WS-JSON-DESC-ESCAPED-LEN)
+042560             """}"
+042700             DELIMITED BY SIZE INTO WS-JSON-ROW
+042710             WITH POINTER WS-JSON-ROW-PTR
+042800         END-STRING
+042900     ELSE
+043000         STRING "    ,{""name"":"""
+043010             WS-JSON-NAME-ESCAPED (1:WS-JSON-NAME-ESCAPED-LEN)
+043020             """,""code"":"""
+043030             WS-JSON-CODE-ESCAPED (1:WS-JSON-CODE-ESCAPED-LEN)
+043040             """,""description"":"""
+043050             WS-JSON-DESC-ESCAPED (1:WS-JSON-DESC-ESCAPED-LEN)
+043060             """}"
+043200             DELIMITED BY SIZE INTO WS-JSON-ROW
+043210             WITH POINTER WS-JSON-ROW-PTR
+043300         END-STRING
+043400     END-IF.
+043500     DISPLAY WS-JSON-ROW (1:WS-JSON-ROW-PTR - 1).
+043600 2300-EXIT.
+043700     EXIT.
+043800*****************************************************************
+043900*    2400-CHECKPOINT - PERSIST OUR POSITION EVERY INTERVAL SO A *
+044000*    RERUN AFTER A FAILURE PICKS UP WHERE WE LEFT OFF.          *
+044100*****************************************************************
+044200 2400-CHECKPOINT.
+044300     DIVIDE WS-LOOP-COUNT BY WS-CHECKPOINT-INTERVAL
+044400         GIVING WS-CHECKPOINT-DUE
+044500         REMAINDER WS-CHECKPOINT-DUE.
+044600     IF WS-CHECKPOINT-DUE = ZERO
+044700         PERFORM 2410-WRITE-CHECKPOINT THRU 2410-EXIT
+044800     END-IF.
+044900 2400-EXIT.
+045000     EXIT.
+045100 2410-WRITE-CHECKPOINT.
+045200     CLOSE RESTART-FILE.
+045300     OPEN OUTPUT RESTART-FILE.
+045400     MOVE WS-LOOP-COUNT TO RS-LAST-RECORD-NO.
+045500     MOVE SPACES TO RS-FILLER.
+045600     WRITE RESTART-RECORD.
+045700     CLOSE RESTART-FILE.
+045800 2410-EXIT.
+045900     EXIT.
+046000*****************************************************************
+046100*    3000-TERMINATE - EMIT THE HTML/JSON FRAME, CLOSE FILES AND *
+046200*    CLEAR THE CHECKPOINT SINCE THE RUN COMPLETED CLEANLY.  THE *
+046210*    ROW COUNT REPORTED IS ROWS THIS RUN ACTUALLY WROTE         *
+046220*    (WS-LOOP-COUNT LESS WHATEVER WAS SKIPPED PAST AT A         *
+046230*    RESTART), NOT WS-LOOP-COUNT ITSELF, WHICH IS THE ABSOLUTE  *
+046240*    END-OF-FILE POSITION.                                      *
+046300*****************************************************************
+046400 3000-TERMINATE.
+046410     COMPUTE WS-ROWS-WRITTEN = WS-LOOP-COUNT - WS-SKIP-COUNT.
+046500     IF WS-OUTPUT-IS-JSON
+046600         PERFORM 3300-WRITE-JSON-FOOTER THRU 3300-EXIT
+046700     ELSE
+046800         PERFORM 3400-WRITE-HTML-FOOTER THRU 3400-EXIT
+046900     END-IF.
+047000     CLOSE DETAIL-FILE.
+047100     OPEN OUTPUT RESTART-FILE.
+047200     MOVE ZERO TO RS-LAST-RECORD-NO.
+047300     MOVE SPACES TO RS-FILLER.
+047400     WRITE RESTART-RECORD.
+047500     CLOSE RESTART-FILE.
+047600     CLOSE AUDIT-FILE.
+047700 3000-EXIT.
+047800     EXIT.
+047900*****************************************************************
+048000*    3100-WRITE-JSON-HEADER - CONTENT-TYPE PLUS THE OPENING OF   *
+048100*    THE JSON DOCUMENT, WRITTEN BEFORE ANY DETAIL ROWS SO THE   *
+048200*    ROWS CAN STREAM STRAIGHT OUT OF 2300-WRITE-JSON-ROW.       *
+048300*****************************************************************
+048600 3100-WRITE-JSON-HEADER.
+048610     MOVE WS-ERROR-MESSAGE TO WS-JSON-ESCAPE-IN.
+048620     MOVE 120 TO WS-JSON-ESCAPE-LEN.
+048630     PERFORM 2150-ESCAPE-FOR-JSON THRU 2150-EXIT.
+048640     MOVE WS-JSON-ESCAPE-OUT TO WS-JSON-ERROR-ESCAPED.
+048650     COMPUTE WS-JSON-ERROR-ESCAPED-LEN
+048655         = WS-JSON-ESCAPE-OUT-IDX - 1.
+048700     DISPLAY "Content-type: application/json".
+048800     DISPLAY X"0A" WITH NO ADVANCING.
+048900     DISPLAY "{".
+049000     DISPLAY "  ""date"": """ WS-DATE1 """,".
+049100     DISPLAY "  ""num1"": """ WS-NUM1 """,".
+049200     DISPLAY "  ""numValid"": """ WS-NUM1-VALID-SWITCH """,".
+049300     DISPLAY "  ""recordCount"": """ WS-RECORD-COUNT """,".
+049400     DISPLAY "  ""error"": """
+049410         WS-JSON-ERROR-ESCAPED (1:WS-JSON-ERROR-ESCAPED-LEN)
+049420         """,".
+049500     DISPLAY "  ""rows"": [".
+049600 3100-EXIT.
+049700     EXIT.
+049800*****************************************************************
+049900*    3200-WRITE-HTML-HEADER - CGI HEADER PLUS THE OPENING OF A  *
+050000*    SMALL HTML PAGE.  REPLACES THE OLD TWO LITERAL DISPLAY     *
+050010*    "CONTENT"/"CONTENT1" LINES.                                 *
+050100*****************************************************************
+050200 3200-WRITE-HTML-HEADER.
+050300     DISPLAY "Content-type: text/html".
+050400     DISPLAY X"0A" WITH NO ADVANCING.
+050500     DISPLAY "<HTML><HEAD><TITLE>Daily Name/Code Report</TITLE>".
+050600     DISPLAY "</HEAD><BODY>".
+050700     DISPLAY "<H1>Daily Name/Code Report</H1>".
+050800     DISPLAY "<P>Run date: " WS-DATE1 "</P>".
+050900     DISPLAY "<P>Declared count (WS-NUM1): " WS-NUM1
+051000         " - valid: " WS-NUM1-VALID-SWITCH "</P>".
+051100     IF WS-ERROR-MESSAGE NOT = SPACES
+051150         MOVE 120 TO WS-ERROR-MSG-LEN
+051160         PERFORM 1172-TRIM-MESSAGE-LEN THRU 1172-EXIT
+051170             UNTIL WS-ERROR-MSG-LEN = ZERO
+051180             OR WS-ERROR-MESSAGE (WS-ERROR-MSG-LEN:1) NOT = SPACE
+051185         MOVE WS-ERROR-MESSAGE TO WS-HTML-ESCAPE-IN
+051186         MOVE WS-ERROR-MSG-LEN TO WS-HTML-ESCAPE-LEN
+051187         PERFORM 2170-ESCAPE-FOR-HTML THRU 2170-EXIT
+051188         MOVE WS-HTML-ESCAPE-OUT TO WS-HTML-ERROR-ESCAPED
+051189         COMPUTE WS-HTML-ERROR-ESCAPED-LEN
+051190             = WS-HTML-ESCAPE-OUT-IDX - 1
+051200         DISPLAY "<P><B>"
+051205             WS-HTML-ERROR-ESCAPED (1:WS-HTML-ERROR-ESCAPED-LEN)
+051210             "</B></P>"
+051300     END-IF.
+051500     DISPLAY "<TABLE BORDER=""1"">".
+051600     DISPLAY "  <TR><TH>Name</TH><TH>Code</TH><TH>Description"
+051700         "</TH></TR>".
+051800 3200-EXIT.
+051900     EXIT.
+052000*****************************************************************
+052100*    3300-WRITE-JSON-FOOTER - CLOSES THE ROWS ARRAY AND THE     *
+052200*    DOCUMENT OPENED BY 3100-WRITE-JSON-HEADER.                 *
+052300*****************************************************************
+052400 3300-WRITE-JSON-FOOTER.
+052500     DISPLAY "  ],".
+052600     DISPLAY "  ""loopCount"": """ WS-ROWS-WRITTEN """".
+052700     DISPLAY "}".
+052800 3300-EXIT.
+052900     EXIT.
+053000*****************************************************************
+053100*    3400-WRITE-HTML-FOOTER - CLOSES THE TABLE AND PAGE OPENED  *
+053200*    BY 3200-WRITE-HTML-HEADER.                                 *
+053300*****************************************************************
+053400 3400-WRITE-HTML-FOOTER.
+053500     DISPLAY "</TABLE>".
+053600     DISPLAY "<P>Records reported: " WS-ROWS-WRITTEN "</P>".
+053700     DISPLAY "</BODY></HTML>".
+053800 3400-EXIT.
+053900     EXIT.
